@@ -0,0 +1,52 @@
+//CIPHJOB  JOB (ACCTNO),'CAESAR CIPHER BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  RUNS THE CAESAR CIPHER BATCH DRIVER (CIPHER-BATCH) AGAINST
+//*  A SEQUENTIAL INPUT DATASET OF 100-BYTE MESSAGE RECORDS.
+//*
+//*  STEP LRECLCHK VALIDATES EVERY INPUT RECORD AGAINST THE
+//*  100-BYTE STR-INPUT / I-INPUT-LEN LIMIT BEFORE THE CIPHER
+//*  STEP RUNS, SO AN OVERSIZE RECORD IS REJECTED WITH A
+//*  NONZERO RETURN CODE INSTEAD OF BEING SILENTLY TRUNCATED
+//*  BY CIPHER-BATCH'S READ INTO STR-INPUT.
+//*
+//         EXPORT SYMLIST=(INDSN,OUTDSN,RSTDSN)
+//INDSN    SET    INDSN='CIPHER.BATCH.INPUT'
+//OUTDSN   SET    OUTDSN='CIPHER.BATCH.OUTPUT'
+//RSTDSN   SET    RSTDSN='CIPHER.BATCH.RESTART'
+//*
+//LRECLCHK EXEC PGM=LRECLCHK
+//STEPLIB  DD   DSN=CIPHER.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=&INDSN,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//CIPHRUN  EXEC PGM=CIPHBTCH,COND=(4,GE,LRECLCHK)
+//STEPLIB  DD   DSN=CIPHER.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=&INDSN,DISP=SHR
+//OUTFILE  DD   DSN=&OUTDSN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//*
+//*  RESTARTF HOLDS THE LAST CHECKPOINTED RECORD NUMBER SO A RE-RUN
+//*  CAN RESUME PARTWAY THROUGH.  CIPHER-BATCH WRITES A CHECKPOINT
+//*  EVERY 10 RECORDS REGARDLESS OF WHETHER THIS RUN ITSELF IS A
+//*  RESTART, SO THE DD MUST BE PRESENT ON EVERY RUN, NOT JUST A
+//*  RESTARTED ONE.  DISP=MOD LEAVES A DATASET THAT DOESN'T EXIST
+//*  YET ALONE (CIPHER-BATCH'S OWN OPEN INPUT/STATUS-35 CHECK
+//*  HANDLES THAT CASE) WITHOUT FAILING ON A DATASET THAT DOES.
+//RESTARTF DD   DSN=&RSTDSN,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//SYSIN    DD   *
+E
+01
+N
+N
+N
+N
+/*
+//SYSOUT   DD   SYSOUT=*
