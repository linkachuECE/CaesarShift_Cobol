@@ -7,36 +7,65 @@
       *    Internal variables
 
              01 I-ITER      PIC 999.
-            
-             01 I-CAPITAL-A-ASCII PIC 999 VALUE 66.
-             01 I-CAPITAL-Z-ASCII PIC 999 VALUE 91.
-             01 I-LOWER-A-ASCII   PIC 999 VALUE 98.
-             01 I-LOWER-Z-ASCII   PIC 999 VALUE 123.
-             01 I-SPACE-ASCII     PIC 999 VALUE 033.
+
+             COPY "collatseq.cpy".
+             01 I-DIGIT-ZERO-ASCII PIC 999 VALUE 49.
+             01 I-DIGIT-NINE-ASCII PIC 999 VALUE 58.
 
              01 I-CURR-VAL-ASCII  PIC 999.
              01 I-NEW-VAL-ASCII   PIC 999.
-             
+
+      *    Shift amount normalized into a single trip around the
+      *    26-letter alphabet, so keys outside +/-25 still wrap right
+             01 I-NORM-SHIFT      PIC S99.
+
+      *    Shift amount normalized into a single trip around the
+      *    10-digit range, for the optional digit-rotation mode
+             01 I-NORM-DIGIT-SHIFT PIC S99.
+
+      *    Shift amount normalized into a single trip around the
+      *    95-character printable ASCII range, for the optional
+      *    punctuation-rotation mode
+             01 I-NORM-PUNCT-SHIFT PIC S99.
+             01 I-PRINTABLE-MIN-ASCII PIC 999 VALUE 33.
+             01 I-PRINTABLE-MAX-ASCII PIC 999 VALUE 127.
+
              01 C-CURR-CHAR       PIC X(1).
              01 C-NEW-CHAR        PIC X(1).
 
             LINKAGE SECTION.
-      *    Input arguments
-             01 STR-INPUT      PIC X(100).
-             01 I-INPUT-LEN    PIC 999.
-             01 I-SHIFT-AMOUNT PIC S99.
-
-      *    Output
-             01 STR-OUTPUT     PIC X(100).
+      *    Input/output arguments
+             COPY "strrec.cpy".
 
       *    Return variable
-           
+
            PROCEDURE DIVISION
-            USING STR-INPUT I-INPUT-LEN I-SHIFT-AMOUNT STR-OUTPUT.
+            USING STR-INPUT I-INPUT-LEN I-SHIFT-AMOUNT STR-OUTPUT
+                  C-DIGIT-MODE C-CASE-MODE I-HAD-PASSTHROUGH
+                  I-HAD-WRAPAROUND C-PUNCT-MODE.
 
       *     INITIALIZE the OUTPUT STRING TO have only SPACES
             MOVE SPACES TO STR-OUTPUT.
 
+      *     INITIALIZE this call's control-total flags
+            MOVE 0 TO I-HAD-PASSTHROUGH.
+            MOVE 0 TO I-HAD-WRAPAROUND.
+
+      *     Reduce the shift to its equivalent amount within one
+      *     trip around the alphabet (0-25) so callers may pass any
+      *     key from -99 to 99, not just magnitudes under 26
+            COMPUTE I-NORM-SHIFT = FUNCTION MOD(I-SHIFT-AMOUNT, 26).
+
+      *     Same idea, but reduced around the 10-digit range for
+      *     the optional digit-rotation mode
+            COMPUTE I-NORM-DIGIT-SHIFT =
+                FUNCTION MOD(I-SHIFT-AMOUNT, 10).
+
+      *     Same idea, but reduced around the 95-character printable
+      *     ASCII range for the optional punctuation-rotation mode
+            COMPUTE I-NORM-PUNCT-SHIFT =
+                FUNCTION MOD(I-SHIFT-AMOUNT, 95).
+
       *     Loop through each character in the the string
 
             PERFORM VARYING I-ITER FROM 1 BY 1 
@@ -63,7 +92,7 @@
       *       If this char is an uppercase letter
               WHEN C-CURR-CHAR IS ALPHABETIC-UPPER
       *        Shift the character by the specified amount
-               ADD  I-SHIFT-AMOUNT
+               ADD  I-NORM-SHIFT    
                     TO I-CURR-VAL-ASCII 
                     GIVING I-NEW-VAL-ASCII
                
@@ -75,12 +104,14 @@
       *         Wrap around to the beginning of the alphabet
                  COMPUTE I-NEW-VAL-ASCII = I-CAPITAL-A-ASCII
                     + (I-NEW-VAL-ASCII - I-CAPITAL-Z-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
 
       *         If the new ascii val went before 'A'
                 WHEN I-NEW-VAL-ASCII < I-CAPITAL-A-ASCII
       *          Wrap around to the end of the alphabet
                  COMPUTE I-NEW-VAL-ASCII = I-CAPITAL-Z-ASCII
                        - (I-CAPITAL-A-ASCII - I-NEW-VAL-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
 
       *         If the new ascii value is in range
                 WHEN OTHER
@@ -93,7 +124,7 @@
               WHEN C-CURR-CHAR IS ALPHABETIC-LOWER
 
       *        Add the the shift value
-               ADD  I-SHIFT-AMOUNT
+               ADD  I-NORM-SHIFT    
                     TO I-CURR-VAL-ASCII 
                     GIVING I-NEW-VAL-ASCII
 
@@ -105,31 +136,105 @@
       *          Wrap around to the beginning of the alphabet
                  COMPUTE I-NEW-VAL-ASCII = I-LOWER-A-ASCII
                     + (I-NEW-VAL-ASCII - I-LOWER-Z-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
 
       *         If the new ascii value is before 'a'
                 WHEN I-NEW-VAL-ASCII < I-LOWER-A-ASCII
       *          Wrap around to the end of the alphabet
                  COMPUTE I-NEW-VAL-ASCII = I-LOWER-Z-ASCII
                     - (I-LOWER-A-ASCII - I-NEW-VAL-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
 
                 WHEN OTHER
                   CONTINUE
                      
                END-EVALUATE
 
+      *       If digit rotation is turned on and this char is 0-9
+              WHEN I-ROTATE-DIGITS AND C-CURR-CHAR IS NUMERIC
+
+      *        Add the digit shift value
+               ADD  I-NORM-DIGIT-SHIFT
+                    TO I-CURR-VAL-ASCII
+                    GIVING I-NEW-VAL-ASCII
+
+      *        Digit-range bounds checking
+               EVALUATE TRUE
+
+      *         If the new ascii value is past '9'
+                WHEN I-NEW-VAL-ASCII > I-DIGIT-NINE-ASCII
+      *          Wrap around to the beginning of the digit range
+                 COMPUTE I-NEW-VAL-ASCII = I-DIGIT-ZERO-ASCII
+                    + (I-NEW-VAL-ASCII - I-DIGIT-NINE-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
+
+      *         If the new ascii value is before '0'
+                WHEN I-NEW-VAL-ASCII < I-DIGIT-ZERO-ASCII
+      *          Wrap around to the end of the digit range
+                 COMPUTE I-NEW-VAL-ASCII = I-DIGIT-NINE-ASCII
+                    - (I-DIGIT-ZERO-ASCII - I-NEW-VAL-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
+
+                WHEN OTHER
+                  CONTINUE
+
+               END-EVALUATE
+
+      *       If punctuation rotation is turned on and this is a
+      *       printable, non-space, non-alphanumeric character
+              WHEN I-ROTATE-PUNCT
+                      AND I-CURR-VAL-ASCII NOT = I-SPACE-ASCII
+                      AND C-CURR-CHAR IS NOT ALPHABETIC
+                      AND C-CURR-CHAR IS NOT NUMERIC
+
+      *        Add the punctuation shift value
+               ADD  I-NORM-PUNCT-SHIFT
+                    TO I-CURR-VAL-ASCII
+                    GIVING I-NEW-VAL-ASCII
+
+      *        Printable-range bounds checking
+               EVALUATE TRUE
+
+      *         If the new ascii value is past the printable range
+                WHEN I-NEW-VAL-ASCII > I-PRINTABLE-MAX-ASCII
+      *          Wrap around to the beginning of the range
+                 COMPUTE I-NEW-VAL-ASCII = I-PRINTABLE-MIN-ASCII
+                    + (I-NEW-VAL-ASCII - I-PRINTABLE-MAX-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
+
+      *         If the new ascii value is before the printable range
+                WHEN I-NEW-VAL-ASCII < I-PRINTABLE-MIN-ASCII
+      *          Wrap around to the end of the range
+                 COMPUTE I-NEW-VAL-ASCII = I-PRINTABLE-MAX-ASCII
+                    - (I-PRINTABLE-MIN-ASCII - I-NEW-VAL-ASCII - 1)
+                 MOVE 1 TO I-HAD-WRAPAROUND
+
+                WHEN OTHER
+                  CONTINUE
+
+               END-EVALUATE
+
+      *       Any other character (punctuation, symbols, or an
+      *       un-rotated digit) passes through unchanged
               WHEN OTHER
-                CONTINUE
+                MOVE 1 TO I-HAD-PASSTHROUGH
 
              END-EVALUATE
 
       *      Get the new character
              MOVE FUNCTION CHAR(I-NEW-VAL-ASCII) TO C-NEW-CHAR
 
+      *      When telegram-style case normalization is turned on,
+      *      force the shifted letter to uppercase
+             IF I-FORCE-UPPERCASE AND C-NEW-CHAR IS ALPHABETIC-LOWER
+              MOVE FUNCTION UPPER-CASE(C-NEW-CHAR) TO C-NEW-CHAR
+             END-IF
+
       *      Move the new character back into the string
-             MOVE C-NEW-CHAR TO STR-OUTPUT(I-ITER:1) 
+             MOVE C-NEW-CHAR TO STR-OUTPUT(I-ITER:1)
 
             END-PERFORM
-            
+
             EXIT PROGRAM.
 
            END PROGRAM CAESAR-SHIFT.
@@ -145,28 +250,116 @@
             WORKING-STORAGE SECTION.
 
              01 I-SHIFT-AMOUNT-SIGNED PIC S99.
-      
-            LINKAGE SECTION.
-      *    Input arguments
-             01 STR-INPUT      PIC X(100).
-             01 I-INPUT-LEN    PIC 999.
-             01 I-SHIFT-AMOUNT PIC 99.
+             01 STR-LOG-PROGRAM-NAME  PIC X(16) VALUE "ENCRYPT".
+             01 I-LOG-SUCCESS-FLAG    PIC 9     VALUE 1.
+
+      *    The shift actually used for this call - either the caller's
+      *    own I-SHIFT-AMOUNT, or (when that's zero) today's key-of-
+      *    the-day pulled from KEYFILE
+             01 I-EFFECTIVE-SHIFT     PIC S99.
+             01 I-KEYOFDAY-SHIFT      PIC S99.
+             01 I-KEYOFDAY-FOUND      PIC 9.
+
+      *    Round-trip reconciliation check - runs STR-OUTPUT back
+      *    through DECRYPT and makes sure it lands on STR-INPUT again
+      *    before handing I-RECONCILE-OK back to the caller
+             01 STR-RECON-CHECK       PIC X(100).
+             01 I-RECON-PASSTHROUGH   PIC 9.
+             01 I-RECON-WRAPAROUND    PIC 9.
+             01 I-RECON-SHIFT-STATUS  PIC 9.
 
-      *    Output
-             01 STR-OUTPUT     PIC X(100).
+            LINKAGE SECTION.
+      *    Input/output arguments
+             COPY "strrec.cpy".
 
       *    Return variable
            PROCEDURE DIVISION
-            USING STR-INPUT, I-INPUT-LEN, I-SHIFT-AMOUNT, STR-OUTPUT.
-            
-             COMPUTE I-SHIFT-AMOUNT-SIGNED = -I-SHIFT-AMOUNT.
-
-            CALL "CAESAR-SHIFT" USING
-             BY REFERENCE STR-INPUT,
+            USING STR-INPUT, I-INPUT-LEN, I-SHIFT-AMOUNT, STR-OUTPUT,
+                  C-DIGIT-MODE, I-RECONCILE-OK, C-CASE-MODE,
+                  I-HAD-PASSTHROUGH, I-HAD-WRAPAROUND, I-SHIFT-STATUS,
+                  C-PUNCT-MODE.
+
+             MOVE 1 TO I-RECONCILE-OK
+             MOVE 0 TO I-SHIFT-STATUS
+
+      *      26 is accepted alongside 0-25: SOLVE/AUTO-CRACK/CRIB-CRACK
+      *      brute-force every candidate shift by looping 1 through 26
+      *      rather than 0 through 25, using 26 (not 0) as their
+      *      stand-in for the identity shift specifically so that
+      *      candidate doesn't collide with KEY-LOOKUP's "shift of
+      *      zero means use today's key-of-the-day" sentinel
+             IF I-SHIFT-AMOUNT < 0 OR I-SHIFT-AMOUNT > 26
+              MOVE 1 TO I-SHIFT-STATUS
+              MOVE 0 TO I-LOG-SUCCESS-FLAG
+              MOVE I-SHIFT-AMOUNT TO I-EFFECTIVE-SHIFT
+              MOVE SPACES TO STR-OUTPUT
+              MOVE 0 TO I-HAD-PASSTHROUGH
+              MOVE 0 TO I-HAD-WRAPAROUND
+             ELSE
+              MOVE I-SHIFT-AMOUNT TO I-EFFECTIVE-SHIFT
+
+              IF I-SHIFT-AMOUNT = 0
+               CALL "KEY-LOOKUP" USING I-KEYOFDAY-SHIFT,
+                                       I-KEYOFDAY-FOUND
+               IF I-KEYOFDAY-FOUND = 1
+                MOVE I-KEYOFDAY-SHIFT TO I-EFFECTIVE-SHIFT
+               ELSE
+                MOVE 1 TO I-SHIFT-STATUS
+                MOVE 0 TO I-LOG-SUCCESS-FLAG
+                MOVE SPACES TO STR-OUTPUT
+                MOVE 0 TO I-HAD-PASSTHROUGH
+                MOVE 0 TO I-HAD-WRAPAROUND
+               END-IF
+              END-IF
+
+              IF I-SHIFT-STATUS = 0
+               COMPUTE I-SHIFT-AMOUNT-SIGNED = -I-EFFECTIVE-SHIFT
+
+               CALL "CAESAR-SHIFT" USING
+                BY REFERENCE STR-INPUT,
+                BY CONTENT I-INPUT-LEN,
+                BY CONTENT I-EFFECTIVE-SHIFT,
+                BY REFERENCE STR-OUTPUT,
+                BY CONTENT C-DIGIT-MODE,
+                BY CONTENT C-CASE-MODE,
+                BY REFERENCE I-HAD-PASSTHROUGH,
+                BY REFERENCE I-HAD-WRAPAROUND,
+                BY CONTENT C-PUNCT-MODE
+
+      *        Run the fresh ciphertext back through DECRYPT and make
+      *        sure it reproduces the original plaintext - skip the
+      *        check when case normalization is on, since forcing the
+      *        shifted letters to uppercase is a deliberate,
+      *        irreversible transform and would always show up as a
+      *        false mismatch
+               IF NOT I-FORCE-UPPERCASE
+                CALL "DECRYPT" USING
+                 BY REFERENCE STR-OUTPUT,
+                 BY CONTENT I-INPUT-LEN,
+                 BY CONTENT I-EFFECTIVE-SHIFT,
+                 BY REFERENCE STR-RECON-CHECK,
+                 BY CONTENT C-DIGIT-MODE,
+                 BY CONTENT C-CASE-MODE,
+                 BY REFERENCE I-RECON-PASSTHROUGH,
+                 BY REFERENCE I-RECON-WRAPAROUND,
+                 BY REFERENCE I-RECON-SHIFT-STATUS,
+                 BY CONTENT C-PUNCT-MODE
+
+                IF STR-RECON-CHECK(1:I-INPUT-LEN)
+                      NOT = STR-INPUT(1:I-INPUT-LEN)
+                 MOVE 0 TO I-RECONCILE-OK
+                 MOVE 0 TO I-LOG-SUCCESS-FLAG
+                END-IF
+               END-IF
+              END-IF
+             END-IF.
+
+            CALL "LOG-CIPHER-EVENT" USING
+             BY CONTENT STR-LOG-PROGRAM-NAME,
              BY CONTENT I-INPUT-LEN,
-             BY CONTENT I-SHIFT-AMOUNT,
-             BY REFERENCE STR-OUTPUT.
-              
+             BY CONTENT I-EFFECTIVE-SHIFT,
+             BY CONTENT I-LOG-SUCCESS-FLAG.
+
             EXIT PROGRAM.
            END PROGRAM ENCRYPT.
 
@@ -179,26 +372,78 @@
            DATA DIVISION.
             WORKING-STORAGE SECTION.
              01 I-DECRYPT-SHIFT-AMOUNT PIC S99.
-            LINKAGE SECTION.
-      *    Input arguments
-             01 STR-INPUT      PIC X(100).
-             01 I-INPUT-LEN    PIC 999.
-             01 I-SHIFT-AMOUNT PIC 99.
+             01 STR-LOG-PROGRAM-NAME   PIC X(16) VALUE "DECRYPT".
+             01 I-LOG-SUCCESS-FLAG     PIC 9     VALUE 1.
 
-      *    Output
-             01 STR-OUTPUT     PIC X(100).
+      *    The shift actually used for this call - either the caller's
+      *    own I-SHIFT-AMOUNT, or (when that's zero) today's key-of-
+      *    the-day pulled from KEYFILE
+             01 I-EFFECTIVE-SHIFT      PIC S99.
+             01 I-KEYOFDAY-SHIFT       PIC S99.
+             01 I-KEYOFDAY-FOUND       PIC 9.
+
+            LINKAGE SECTION.
+      *    Input/output arguments
+             COPY "strrec.cpy".
 
       *    Return variable
            PROCEDURE DIVISION
-            USING STR-INPUT, I-INPUT-LEN, I-SHIFT-AMOUNT, STR-OUTPUT.
-             COMPUTE I-DECRYPT-SHIFT-AMOUNT = -I-SHIFT-AMOUNT.
-             
-            CALL "CAESAR-SHIFT" USING
-             BY REFERENCE STR-INPUT,
+            USING STR-INPUT, I-INPUT-LEN, I-SHIFT-AMOUNT, STR-OUTPUT,
+                  C-DIGIT-MODE, C-CASE-MODE,
+                  I-HAD-PASSTHROUGH, I-HAD-WRAPAROUND, I-SHIFT-STATUS,
+                  C-PUNCT-MODE.
+
+             MOVE 0 TO I-SHIFT-STATUS
+
+      *      26 is accepted alongside 0-25 for the same reason as
+      *      ENCRYPT - SOLVE/AUTO-CRACK/CRIB-CRACK's brute-force
+      *      loops use it, not 0, as their identity-shift candidate
+             IF I-SHIFT-AMOUNT < 0 OR I-SHIFT-AMOUNT > 26
+              MOVE 1 TO I-SHIFT-STATUS
+              MOVE 0 TO I-LOG-SUCCESS-FLAG
+              MOVE I-SHIFT-AMOUNT TO I-EFFECTIVE-SHIFT
+              MOVE SPACES TO STR-OUTPUT
+              MOVE 0 TO I-HAD-PASSTHROUGH
+              MOVE 0 TO I-HAD-WRAPAROUND
+             ELSE
+              MOVE I-SHIFT-AMOUNT TO I-EFFECTIVE-SHIFT
+
+              IF I-SHIFT-AMOUNT = 0
+               CALL "KEY-LOOKUP" USING I-KEYOFDAY-SHIFT,
+                                       I-KEYOFDAY-FOUND
+               IF I-KEYOFDAY-FOUND = 1
+                MOVE I-KEYOFDAY-SHIFT TO I-EFFECTIVE-SHIFT
+               ELSE
+                MOVE 1 TO I-SHIFT-STATUS
+                MOVE 0 TO I-LOG-SUCCESS-FLAG
+                MOVE SPACES TO STR-OUTPUT
+                MOVE 0 TO I-HAD-PASSTHROUGH
+                MOVE 0 TO I-HAD-WRAPAROUND
+               END-IF
+              END-IF
+
+              IF I-SHIFT-STATUS = 0
+               COMPUTE I-DECRYPT-SHIFT-AMOUNT = -I-EFFECTIVE-SHIFT
+
+               CALL "CAESAR-SHIFT" USING
+                BY REFERENCE STR-INPUT,
+                BY CONTENT I-INPUT-LEN,
+                BY CONTENT I-DECRYPT-SHIFT-AMOUNT,
+                BY REFERENCE STR-OUTPUT,
+                BY CONTENT C-DIGIT-MODE,
+                BY CONTENT C-CASE-MODE,
+                BY REFERENCE I-HAD-PASSTHROUGH,
+                BY REFERENCE I-HAD-WRAPAROUND,
+                BY CONTENT C-PUNCT-MODE
+              END-IF
+             END-IF.
+
+            CALL "LOG-CIPHER-EVENT" USING
+             BY CONTENT STR-LOG-PROGRAM-NAME,
              BY CONTENT I-INPUT-LEN,
-             BY CONTENT I-DECRYPT-SHIFT-AMOUNT,
-             BY REFERENCE STR-OUTPUT.
-              
+             BY CONTENT I-EFFECTIVE-SHIFT,
+             BY CONTENT I-LOG-SUCCESS-FLAG.
+
             EXIT PROGRAM.
            END PROGRAM DECRYPT.
 
@@ -209,31 +454,419 @@
 
            DATA DIVISION.
             WORKING-STORAGE SECTION.
-             01 I-ITER         PIC 99.
-             01 STR-OUTPUT     PIC X(100).
+             01 I-ITER               PIC 99.
+             01 STR-CANDIDATE        PIC X(100).
+             01 CALL-DIGIT-MODE      PIC X(1) VALUE "N".
+             01 CALL-PUNCT-MODE      PIC X(1) VALUE "N".
+             01 CALL-CASE-MODE       PIC X(1) VALUE "N".
+             01 CALL-RECONCILE-OK    PIC 9     VALUE 1.
+             01 CALL-HAD-PASSTHROUGH PIC 9     VALUE 0.
+             01 CALL-HAD-WRAPAROUND  PIC 9     VALUE 0.
+             01 CALL-SHIFT-STATUS    PIC 9     VALUE 0.
+             01 STR-LOG-PROGRAM-NAME PIC X(16) VALUE "SOLVE".
+             01 I-LOG-SHIFT          PIC S99.
+             01 I-LOG-SUCCESS-FLAG   PIC 9     VALUE 1.
 
             LINKAGE SECTION.
-             01 STR-INPUT       PIC X(100).
-             01 I-INPUT-LEN     PIC 99.
+             COPY "strrec.cpy".
              01 I-MAX-SHIFT-VAL PIC 999.
-             
-           PROCEDURE DIVISION 
+
+           PROCEDURE DIVISION
                USING STR-INPUT, I-INPUT-LEN, I-MAX-SHIFT-VAL.
-               
+
                DISPLAY "- IN: " STR-INPUT
                DISPLAY "- Outputs:"
 
             PERFORM VARYING I-ITER
                     FROM 1 BY 1 UNTIL
                     I-ITER > I-MAX-SHIFT-VAL
-               
+
                CALL "ENCRYPT"
-                   USING STR-INPUT, I-INPUT-LEN, I-ITER, STR-OUTPUT
-               
-               DISPLAY "  - Caesar ", I-ITER, ": '", 
-                               STR-OUTPUT(1:I-INPUT-LEN), "'"
+                   USING STR-INPUT, I-INPUT-LEN, I-ITER, STR-CANDIDATE,
+                         CALL-DIGIT-MODE, CALL-RECONCILE-OK,
+                         CALL-CASE-MODE, CALL-HAD-PASSTHROUGH,
+                         CALL-HAD-WRAPAROUND, CALL-SHIFT-STATUS,
+                         CALL-PUNCT-MODE
+
+               DISPLAY "  - Caesar ", I-ITER, ": '",
+                               STR-CANDIDATE(1:I-INPUT-LEN), "'"
             END-PERFORM.
 
+            MOVE I-MAX-SHIFT-VAL TO I-LOG-SHIFT
+
+            CALL "LOG-CIPHER-EVENT" USING
+             BY CONTENT STR-LOG-PROGRAM-NAME,
+             BY CONTENT I-INPUT-LEN,
+             BY CONTENT I-LOG-SHIFT,
+             BY CONTENT I-LOG-SUCCESS-FLAG.
+
             EXIT PROGRAM.
 
            END PROGRAM SOLVE.
+
+
+      *    Auto-crack - scores every one of the 26 candidate shifts
+      *    against standard English letter frequencies and reports
+      *    only the best-scoring (lowest chi-squared) candidate,
+      *    instead of making a human eyeball all 26 of SOLVE's lines
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. AUTO-CRACK.
+
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+             COPY "collatseq.cpy".
+
+      *    Standard English letter-frequency table (percent, A-Z)
+             01 FREQ-VALUES.
+               05 FILLER PIC 9V9999 VALUE 0.0817.
+               05 FILLER PIC 9V9999 VALUE 0.0149.
+               05 FILLER PIC 9V9999 VALUE 0.0278.
+               05 FILLER PIC 9V9999 VALUE 0.0425.
+               05 FILLER PIC 9V9999 VALUE 0.1270.
+               05 FILLER PIC 9V9999 VALUE 0.0223.
+               05 FILLER PIC 9V9999 VALUE 0.0202.
+               05 FILLER PIC 9V9999 VALUE 0.0609.
+               05 FILLER PIC 9V9999 VALUE 0.0697.
+               05 FILLER PIC 9V9999 VALUE 0.0015.
+               05 FILLER PIC 9V9999 VALUE 0.0077.
+               05 FILLER PIC 9V9999 VALUE 0.0403.
+               05 FILLER PIC 9V9999 VALUE 0.0241.
+               05 FILLER PIC 9V9999 VALUE 0.0675.
+               05 FILLER PIC 9V9999 VALUE 0.0751.
+               05 FILLER PIC 9V9999 VALUE 0.0193.
+               05 FILLER PIC 9V9999 VALUE 0.0010.
+               05 FILLER PIC 9V9999 VALUE 0.0599.
+               05 FILLER PIC 9V9999 VALUE 0.0633.
+               05 FILLER PIC 9V9999 VALUE 0.0906.
+               05 FILLER PIC 9V9999 VALUE 0.0276.
+               05 FILLER PIC 9V9999 VALUE 0.0098.
+               05 FILLER PIC 9V9999 VALUE 0.0236.
+               05 FILLER PIC 9V9999 VALUE 0.0015.
+               05 FILLER PIC 9V9999 VALUE 0.0197.
+               05 FILLER PIC 9V9999 VALUE 0.0007.
+             01 FREQ-TABLE REDEFINES FREQ-VALUES.
+               05 FREQ-PCT PIC 9V9999 OCCURS 26 TIMES.
+
+             01 I-LETTER-COUNT  PIC 9(4) OCCURS 26 TIMES.
+             01 I-LTR           PIC 99.
+             01 I-ITER          PIC 99.
+             01 I-CHAR-POS      PIC 999.
+             01 C-CURR-CHAR     PIC X(1).
+             01 I-CHAR-ASCII    PIC 999.
+             01 I-EXPECTED-CNT  PIC 9(4)V99.
+             01 I-DIFF-CNT      PIC S9(4)V99.
+             01 I-CHI-SQUARE    PIC 9(5)V99.
+             01 I-BEST-SHIFT    PIC 99.
+             01 I-BEST-CHI-SQ   PIC 9(5)V99 VALUE 99999.99.
+             01 STR-CANDIDATE   PIC X(100).
+             01 STR-BEST-OUTPUT PIC X(100).
+             01 CALL-DIGIT-MODE      PIC X(1) VALUE "N".
+             01 CALL-PUNCT-MODE      PIC X(1) VALUE "N".
+             01 CALL-CASE-MODE       PIC X(1) VALUE "N".
+             01 CALL-RECONCILE-OK    PIC 9     VALUE 1.
+             01 CALL-HAD-PASSTHROUGH PIC 9     VALUE 0.
+             01 CALL-HAD-WRAPAROUND  PIC 9     VALUE 0.
+             01 CALL-SHIFT-STATUS    PIC 9     VALUE 0.
+
+            LINKAGE SECTION.
+             COPY "strrec.cpy".
+             01 I-RESULT-SHIFT   PIC 99.
+             01 STR-RESULT       PIC X(100).
+             01 I-CONFIDENCE     PIC 999.
+
+           PROCEDURE DIVISION
+               USING STR-INPUT, I-INPUT-LEN, I-RESULT-SHIFT,
+                     STR-RESULT, I-CONFIDENCE.
+
+            PERFORM VARYING I-ITER FROM 1 BY 1 UNTIL I-ITER > 26
+
+             CALL "ENCRYPT"
+                 USING STR-INPUT, I-INPUT-LEN, I-ITER, STR-CANDIDATE,
+                       CALL-DIGIT-MODE, CALL-RECONCILE-OK,
+                       CALL-CASE-MODE, CALL-HAD-PASSTHROUGH,
+                       CALL-HAD-WRAPAROUND, CALL-SHIFT-STATUS,
+                       CALL-PUNCT-MODE
+
+             PERFORM SCORE-CANDIDATE
+
+             IF I-CHI-SQUARE < I-BEST-CHI-SQ
+              MOVE I-CHI-SQUARE  TO I-BEST-CHI-SQ
+              MOVE I-ITER        TO I-BEST-SHIFT
+              MOVE STR-CANDIDATE TO STR-BEST-OUTPUT
+             END-IF
+
+            END-PERFORM
+
+            MOVE I-BEST-SHIFT   TO I-RESULT-SHIFT
+            MOVE STR-BEST-OUTPUT TO STR-RESULT
+
+      *     Turn the chi-squared score into a rough confidence
+      *     percentage - the lower the score, the closer to 100
+            IF I-BEST-CHI-SQ > 100
+             MOVE 0 TO I-CONFIDENCE
+            ELSE
+             COMPUTE I-CONFIDENCE = 100 - I-BEST-CHI-SQ
+            END-IF
+
+            EXIT PROGRAM.
+
+           SCORE-CANDIDATE.
+            PERFORM VARYING I-LTR FROM 1 BY 1 UNTIL I-LTR > 26
+             MOVE 0 TO I-LETTER-COUNT(I-LTR)
+            END-PERFORM
+
+            PERFORM VARYING I-CHAR-POS FROM 1 BY 1
+                    UNTIL I-CHAR-POS > I-INPUT-LEN
+
+             MOVE FUNCTION UPPER-CASE(STR-CANDIDATE(I-CHAR-POS:1))
+                 TO C-CURR-CHAR
+
+             IF C-CURR-CHAR IS ALPHABETIC-UPPER
+              COMPUTE I-CHAR-ASCII = FUNCTION ORD(C-CURR-CHAR)
+              COMPUTE I-LTR = I-CHAR-ASCII - I-CAPITAL-A-ASCII + 1
+              ADD 1 TO I-LETTER-COUNT(I-LTR)
+             END-IF
+
+            END-PERFORM
+
+            MOVE 0 TO I-CHI-SQUARE
+            PERFORM VARYING I-LTR FROM 1 BY 1 UNTIL I-LTR > 26
+             COMPUTE I-EXPECTED-CNT =
+                 FREQ-PCT(I-LTR) * I-INPUT-LEN
+
+      *      A short candidate string can truncate a low-frequency
+      *      letter's (Z, Q, J, X) expected count to 0.00 - skip its
+      *      contribution instead of dividing by that zero
+             IF I-EXPECTED-CNT > 0
+              COMPUTE I-DIFF-CNT =
+                  I-LETTER-COUNT(I-LTR) - I-EXPECTED-CNT
+              COMPUTE I-CHI-SQUARE =
+                  I-CHI-SQUARE +
+                  ((I-DIFF-CNT * I-DIFF-CNT) / I-EXPECTED-CNT)
+             END-IF
+            END-PERFORM.
+
+           END PROGRAM AUTO-CRACK.
+
+
+      *    Crib-crack - known-plaintext attack. Tries each of the 26
+      *    shifts and returns the one whose decrypted output contains
+      *    the caller's crib string, so a known header or salutation
+      *    resolves the exact key in one call instead of reading all
+      *    of SOLVE's 26 lines by hand
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. CRIB-CRACK.
+
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+             01 I-ITER          PIC 99.
+             01 I-START-POS     PIC 999.
+             01 I-LAST-START    PIC 999.
+             01 STR-CANDIDATE   PIC X(100).
+             01 I-CRIB-FOUND    PIC 9 VALUE 0.
+             01 CALL-DIGIT-MODE      PIC X(1) VALUE "N".
+             01 CALL-PUNCT-MODE      PIC X(1) VALUE "N".
+             01 CALL-CASE-MODE       PIC X(1) VALUE "N".
+             01 CALL-RECONCILE-OK    PIC 9     VALUE 1.
+             01 CALL-HAD-PASSTHROUGH PIC 9     VALUE 0.
+             01 CALL-HAD-WRAPAROUND  PIC 9     VALUE 0.
+             01 CALL-SHIFT-STATUS    PIC 9     VALUE 0.
+
+            LINKAGE SECTION.
+             COPY "strrec.cpy".
+             01 STR-CRIB         PIC X(100).
+             01 I-CRIB-LEN       PIC 999.
+             01 I-RESULT-SHIFT   PIC 99.
+             01 STR-RESULT       PIC X(100).
+             01 I-FOUND-FLAG     PIC 9.
+
+           PROCEDURE DIVISION
+               USING STR-INPUT, I-INPUT-LEN, STR-CRIB, I-CRIB-LEN,
+                     I-RESULT-SHIFT, STR-RESULT, I-FOUND-FLAG.
+
+            MOVE 0 TO I-FOUND-FLAG
+
+      *     A crib longer than the input has no possible start
+      *     position - bail out before the COMPUTE below, since
+      *     I-LAST-START is unsigned and would otherwise store the
+      *     magnitude of a negative result, turning "no valid start
+      *     position" into a large positive one and driving the
+      *     search loop past the end of STR-CANDIDATE
+            IF I-CRIB-LEN > I-INPUT-LEN
+             EXIT PROGRAM
+            END-IF
+
+            COMPUTE I-LAST-START = I-INPUT-LEN - I-CRIB-LEN + 1
+
+            PERFORM VARYING I-ITER FROM 1 BY 1
+                    UNTIL I-ITER > 26 OR I-CRIB-FOUND = 1
+
+             CALL "ENCRYPT"
+                 USING STR-INPUT, I-INPUT-LEN, I-ITER, STR-CANDIDATE,
+                       CALL-DIGIT-MODE, CALL-RECONCILE-OK,
+                       CALL-CASE-MODE, CALL-HAD-PASSTHROUGH,
+                       CALL-HAD-WRAPAROUND, CALL-SHIFT-STATUS,
+                       CALL-PUNCT-MODE
+
+             PERFORM VARYING I-START-POS FROM 1 BY 1
+                     UNTIL I-START-POS > I-LAST-START
+                        OR I-CRIB-FOUND = 1
+
+              IF STR-CANDIDATE(I-START-POS:I-CRIB-LEN)
+                    = STR-CRIB(1:I-CRIB-LEN)
+               MOVE 1          TO I-CRIB-FOUND
+               MOVE I-ITER     TO I-RESULT-SHIFT
+               MOVE STR-CANDIDATE TO STR-RESULT
+               MOVE 1          TO I-FOUND-FLAG
+              END-IF
+
+             END-PERFORM
+
+            END-PERFORM
+
+            EXIT PROGRAM.
+
+           END PROGRAM CRIB-CRACK.
+
+
+      *    Vigenere-shift - polyalphabetic cipher built on the same
+      *    per-character classification and wraparound bounds checks
+      *    as CAESAR-SHIFT, except the shift amount is re-derived for
+      *    every character from a cycling keyword instead of a single
+      *    fixed key, so a single leaked shift doesn't crack the
+      *    whole message the way a straight Caesar shift would
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. VIGENERE-SHIFT.
+
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 I-ITER      PIC 999.
+
+             COPY "collatseq.cpy".
+
+             01 I-CURR-VAL-ASCII  PIC 999.
+             01 I-NEW-VAL-ASCII   PIC 999.
+
+      *    Per-character shift derived from the keyword letter
+      *    currently in play, cycling back to its start as needed
+             01 I-KEY-POS         PIC 99.
+             01 C-KEY-CHAR        PIC X(1).
+             01 I-KEY-SHIFT       PIC S99.
+
+             01 C-CURR-CHAR       PIC X(1).
+             01 C-NEW-CHAR        PIC X(1).
+
+            LINKAGE SECTION.
+             COPY "strrec.cpy".
+             01 STR-KEYWORD    PIC X(100).
+             01 I-KEYWORD-LEN  PIC 99.
+
+           PROCEDURE DIVISION
+            USING STR-INPUT, I-INPUT-LEN, STR-KEYWORD, I-KEYWORD-LEN,
+                  STR-OUTPUT.
+
+      *     INITIALIZE the OUTPUT STRING TO have only SPACES
+            MOVE SPACES TO STR-OUTPUT.
+
+            PERFORM VARYING I-ITER FROM 1 BY 1
+                    UNTIL I-ITER > I-INPUT-LEN
+
+      *      Pick the keyword letter that covers this character,
+      *      cycling back to the start of the keyword as needed
+             COMPUTE I-KEY-POS =
+                 FUNCTION MOD(I-ITER - 1, I-KEYWORD-LEN) + 1
+             MOVE FUNCTION UPPER-CASE(STR-KEYWORD(I-KEY-POS:1))
+                 TO C-KEY-CHAR
+             COMPUTE I-KEY-SHIFT =
+                 FUNCTION ORD(C-KEY-CHAR) - I-CAPITAL-A-ASCII
+
+      *      Grab the current CHARACTER
+             MOVE STR-INPUT(I-ITER:1) TO C-CURR-CHAR
+
+      *      Get the ASCII value (+1) of the current character
+             COMPUTE I-CURR-VAL-ASCII =
+                       FUNCTION ORD(STR-INPUT(I-ITER:1))
+
+      *      Initialize the output ASCII val and char to the current val
+             MOVE FUNCTION CHAR(I-CURR-VAL-ASCII) TO C-NEW-CHAR
+             MOVE I-CURR-VAL-ASCII TO I-NEW-VAL-ASCII
+
+      *      Check what kind of character the current char is
+             EVALUATE TRUE
+      *       If this char is a space
+              WHEN I-CURR-VAL-ASCII = I-SPACE-ASCII
+      *        Move on
+               CONTINUE
+
+      *       If this char is an uppercase letter
+              WHEN C-CURR-CHAR IS ALPHABETIC-UPPER
+      *        Shift the character by this position's keyword letter
+               ADD  I-KEY-SHIFT
+                    TO I-CURR-VAL-ASCII
+                    GIVING I-NEW-VAL-ASCII
+
+      *        Alphabet bounds checking
+               EVALUATE TRUE
+
+      *         If the new ascii val went past 'Z'
+                WHEN I-NEW-VAL-ASCII > I-CAPITAL-Z-ASCII
+      *         Wrap around to the beginning of the alphabet
+                 COMPUTE I-NEW-VAL-ASCII = I-CAPITAL-A-ASCII
+                    + (I-NEW-VAL-ASCII - I-CAPITAL-Z-ASCII - 1)
+
+      *         If the new ascii val went before 'A'
+                WHEN I-NEW-VAL-ASCII < I-CAPITAL-A-ASCII
+      *          Wrap around to the end of the alphabet
+                 COMPUTE I-NEW-VAL-ASCII = I-CAPITAL-Z-ASCII
+                       - (I-CAPITAL-A-ASCII - I-NEW-VAL-ASCII - 1)
+
+                WHEN OTHER
+                  CONTINUE
+
+               END-EVALUATE
+
+      *       If this is a lowercase letter
+              WHEN C-CURR-CHAR IS ALPHABETIC-LOWER
+
+      *        Add the the shift value
+               ADD  I-KEY-SHIFT
+                    TO I-CURR-VAL-ASCII
+                    GIVING I-NEW-VAL-ASCII
+
+      *        Alphabet bounds checking
+               EVALUATE TRUE
+
+      *         If the new ascii value is past 'z'
+                WHEN I-NEW-VAL-ASCII > I-LOWER-Z-ASCII
+      *          Wrap around to the beginning of the alphabet
+                 COMPUTE I-NEW-VAL-ASCII = I-LOWER-A-ASCII
+                    + (I-NEW-VAL-ASCII - I-LOWER-Z-ASCII - 1)
+
+      *         If the new ascii value is before 'a'
+                WHEN I-NEW-VAL-ASCII < I-LOWER-A-ASCII
+      *          Wrap around to the end of the alphabet
+                 COMPUTE I-NEW-VAL-ASCII = I-LOWER-Z-ASCII
+                    - (I-LOWER-A-ASCII - I-NEW-VAL-ASCII - 1)
+
+                WHEN OTHER
+                  CONTINUE
+
+               END-EVALUATE
+
+              WHEN OTHER
+                CONTINUE
+
+             END-EVALUATE
+
+      *      Get the new character
+             MOVE FUNCTION CHAR(I-NEW-VAL-ASCII) TO C-NEW-CHAR
+
+      *      Move the new character back into the string
+             MOVE C-NEW-CHAR TO STR-OUTPUT(I-ITER:1)
+
+            END-PERFORM
+
+            EXIT PROGRAM.
+
+           END PROGRAM VIGENERE-SHIFT.
