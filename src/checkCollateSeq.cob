@@ -0,0 +1,45 @@
+      *    // Startup collating-sequence check - confirms this
+      *    // platform's FUNCTION ORD ordinals for A, Z, a, z and
+      *    // space actually match the bounds configured in
+      *    // collatseq.cpy before any cipher program trusts them.
+      *    // Catches the case where this system gets compiled and
+      *    // run on a native-EBCDIC mainframe COBOL compiler without
+      *    // the configured bounds having been swapped to match -
+      *    // flags the mismatch instead of letting CAESAR-SHIFT
+      *    // silently shift the wrong characters
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. CHECK-COLLATE-SEQ.
+
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+             COPY "collatseq.cpy".
+
+             01 C-CHECK-CAP-A PIC X(1) VALUE "A".
+             01 C-CHECK-CAP-Z PIC X(1) VALUE "Z".
+             01 C-CHECK-LOW-A PIC X(1) VALUE "a".
+             01 C-CHECK-LOW-Z PIC X(1) VALUE "z".
+             01 C-CHECK-SPACE PIC X(1) VALUE SPACE.
+
+            LINKAGE SECTION.
+             01 I-COLLATE-STATUS PIC 9.
+               88 I-COLLATE-MISMATCH VALUE 1.
+
+           PROCEDURE DIVISION USING I-COLLATE-STATUS.
+
+           MAINLINE.
+            MOVE 0 TO I-COLLATE-STATUS
+
+            IF FUNCTION ORD(C-CHECK-CAP-A) NOT = I-CAPITAL-A-ASCII
+               OR FUNCTION ORD(C-CHECK-CAP-Z) NOT = I-CAPITAL-Z-ASCII
+               OR FUNCTION ORD(C-CHECK-LOW-A) NOT = I-LOWER-A-ASCII
+               OR FUNCTION ORD(C-CHECK-LOW-Z) NOT = I-LOWER-Z-ASCII
+               OR FUNCTION ORD(C-CHECK-SPACE) NOT = I-SPACE-ASCII
+             SET I-COLLATE-MISMATCH TO TRUE
+             DISPLAY "WARNING - collating-sequence mismatch detected "
+                     "- configured bounds in collatseq.cpy do not "
+                     "match this platform's character ordinals"
+            END-IF
+
+            EXIT PROGRAM.
+
+           END PROGRAM CHECK-COLLATE-SEQ.
