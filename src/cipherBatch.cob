@@ -0,0 +1,223 @@
+      *    // Batch driver - runs ENCRYPT or DECRYPT over every record
+      *    // of a sequential dataset instead of a single in-memory string
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. CIPHER-BATCH.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT CIPHER-IN  ASSIGN TO "INFILE"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+                 SELECT CIPHER-OUT ASSIGN TO "OUTFILE"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+                 SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS STR-RESTART-STATUS.
+
+           DATA DIVISION.
+            FILE SECTION.
+             FD  CIPHER-IN.
+             01 REC-CIPHER-IN    PIC X(100).
+
+             FD  CIPHER-OUT.
+             01 REC-CIPHER-OUT   PIC X(100).
+
+      *    Restart checkpoint file - holds the record number of the
+      *    last record successfully processed before the checkpoint
+      *    was taken, plus that same point's running passthrough/
+      *    wraparound tallies, so a restarted run's trailer control
+      *    totals cover the whole file and not just the post-restart
+      *    segment
+             FD  RESTART-FILE.
+             01 REC-RESTART.
+               05 RS-RECORD-COUNT     PIC 9(6).
+               05 RS-PASSTHROUGH-COUNT PIC 9(6).
+               05 RS-WRAPAROUND-COUNT  PIC 9(6).
+
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 I-EOF-FLAG       PIC X(1) VALUE "N".
+               88 I-AT-EOF             VALUE "Y".
+             01 C-BATCH-MODE     PIC X(1).
+               88 I-MODE-DECRYPT       VALUE "D" "d".
+
+      *    Checkpoint/restart fields - a checkpoint record number is
+      *    written to RESTART-FILE every I-CHECKPOINT-INTERVAL records
+      *    so a re-run can skip ahead instead of reprocessing the
+      *    whole dataset after an abend partway through a large batch
+             01 C-RESTART-MODE        PIC X(1).
+               88 I-DO-RESTART             VALUE "Y" "y".
+             01 I-CHECKPOINT-INTERVAL PIC 99  VALUE 10.
+             01 I-RESTART-FROM        PIC 9(6) VALUE 0.
+             01 I-COLLATE-STATUS      PIC 9    VALUE 0.
+               88 I-COLLATE-MISMATCH       VALUE 1.
+             01 STR-RESTART-STATUS    PIC X(2).
+
+             COPY "strrec.cpy".
+             COPY "trailerrec.cpy".
+
+           PROCEDURE DIVISION.
+
+           MAINLINE.
+            PERFORM INITIALIZE-BATCH
+            PERFORM PROCESS-ONE-RECORD UNTIL I-AT-EOF
+            PERFORM TERMINATE-BATCH
+            EXIT PROGRAM.
+
+           INITIALIZE-BATCH.
+            CALL "CHECK-COLLATE-SEQ" USING I-COLLATE-STATUS
+
+            DISPLAY "Batch mode - (E)ncrypt or (D)ecrypt: "
+            ACCEPT C-BATCH-MODE
+
+            DISPLAY "Shift amount: "
+            ACCEPT I-SHIFT-AMOUNT
+
+            DISPLAY "Also rotate digits 0-9 (Y/N): "
+            ACCEPT C-DIGIT-MODE
+
+            DISPLAY "Also rotate punctuation/symbols (Y/N): "
+            ACCEPT C-PUNCT-MODE
+
+            DISPLAY "Force shifted letters to uppercase (Y/N): "
+            ACCEPT C-CASE-MODE
+
+            DISPLAY "Restart from last checkpoint (Y/N): "
+            ACCEPT C-RESTART-MODE
+
+            MOVE 100 TO I-INPUT-LEN
+
+            OPEN INPUT CIPHER-IN
+
+            IF I-DO-RESTART
+             PERFORM READ-CHECKPOINT
+             OPEN EXTEND CIPHER-OUT
+             PERFORM SKIP-TO-CHECKPOINT
+            ELSE
+             OPEN OUTPUT CIPHER-OUT
+            END-IF
+
+            PERFORM READ-NEXT-RECORD.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Reads the record number and running passthrough/wraparound
+      *    tallies of the last checkpoint taken by a prior (abended)
+      *    run of this job from RESTART-FILE, so this run can skip
+      *    ahead instead of reprocessing from record 1, and its own
+      *    trailer control totals still cover the records the prior
+      *    run already accounted for
+      *    /////////////////////////////////////////////////////////////
+           READ-CHECKPOINT.
+            MOVE 0 TO I-RESTART-FROM
+
+            OPEN INPUT RESTART-FILE
+            IF STR-RESTART-STATUS = "35"
+      *      No checkpoint has ever been written - stay at record 0
+             CONTINUE
+            ELSE
+             READ RESTART-FILE INTO REC-RESTART
+                 AT END CONTINUE
+             END-READ
+             MOVE RS-RECORD-COUNT      TO I-RESTART-FROM
+             MOVE RS-PASSTHROUGH-COUNT TO I-PASSTHROUGH-COUNT
+             MOVE RS-WRAPAROUND-COUNT  TO I-WRAPAROUND-COUNT
+             CLOSE RESTART-FILE
+            END-IF.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Reads and discards input records already accounted for by
+      *    the checkpoint, so processing resumes with the next record
+      *    after the last one the prior run completed
+      *    /////////////////////////////////////////////////////////////
+           SKIP-TO-CHECKPOINT.
+            PERFORM UNTIL I-TOTAL-RECORDS >= I-RESTART-FROM
+                    OR I-AT-EOF
+             READ CIPHER-IN INTO STR-INPUT
+                 AT END SET I-AT-EOF TO TRUE
+             END-READ
+             IF NOT I-AT-EOF
+              ADD 1 TO I-TOTAL-RECORDS
+             END-IF
+            END-PERFORM.
+
+           PROCESS-ONE-RECORD.
+            IF I-MODE-DECRYPT
+             CALL "DECRYPT" USING
+                 BY REFERENCE STR-INPUT,
+                 BY CONTENT I-INPUT-LEN,
+                 BY CONTENT I-SHIFT-AMOUNT,
+                 BY REFERENCE STR-OUTPUT,
+                 BY CONTENT C-DIGIT-MODE,
+                 BY CONTENT C-CASE-MODE,
+                 BY REFERENCE I-HAD-PASSTHROUGH,
+                 BY REFERENCE I-HAD-WRAPAROUND,
+                 BY REFERENCE I-SHIFT-STATUS,
+                 BY CONTENT C-PUNCT-MODE
+            ELSE
+             CALL "ENCRYPT" USING
+                 BY REFERENCE STR-INPUT,
+                 BY CONTENT I-INPUT-LEN,
+                 BY CONTENT I-SHIFT-AMOUNT,
+                 BY REFERENCE STR-OUTPUT,
+                 BY CONTENT C-DIGIT-MODE,
+                 BY REFERENCE I-RECONCILE-OK,
+                 BY CONTENT C-CASE-MODE,
+                 BY REFERENCE I-HAD-PASSTHROUGH,
+                 BY REFERENCE I-HAD-WRAPAROUND,
+                 BY REFERENCE I-SHIFT-STATUS,
+                 BY CONTENT C-PUNCT-MODE
+             IF I-RECONCILE-FAILED
+              DISPLAY "WARNING - round-trip check failed for record: "
+                      STR-INPUT(1:I-INPUT-LEN)
+             END-IF
+            END-IF
+
+            IF I-SHIFT-RANGE-ERROR
+             DISPLAY "WARNING - shift amount out of range for record: "
+                     STR-INPUT(1:I-INPUT-LEN)
+            END-IF
+
+            ADD 1 TO I-TOTAL-RECORDS
+            IF I-PASSTHROUGH-HIT
+             ADD 1 TO I-PASSTHROUGH-COUNT
+            END-IF
+            IF I-WRAPAROUND-HIT
+             ADD 1 TO I-WRAPAROUND-COUNT
+            END-IF
+
+            WRITE REC-CIPHER-OUT FROM STR-OUTPUT
+
+            IF FUNCTION MOD(I-TOTAL-RECORDS, I-CHECKPOINT-INTERVAL) = 0
+             PERFORM WRITE-CHECKPOINT
+            END-IF
+
+            PERFORM READ-NEXT-RECORD.
+
+           READ-NEXT-RECORD.
+            READ CIPHER-IN INTO STR-INPUT
+                AT END SET I-AT-EOF TO TRUE
+            END-READ.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Records the last successfully processed record number to
+      *    RESTART-FILE, overwriting any prior checkpoint, so a re-run
+      *    after an abend has somewhere to resume from
+      *    /////////////////////////////////////////////////////////////
+           WRITE-CHECKPOINT.
+            MOVE I-TOTAL-RECORDS     TO RS-RECORD-COUNT
+            MOVE I-PASSTHROUGH-COUNT TO RS-PASSTHROUGH-COUNT
+            MOVE I-WRAPAROUND-COUNT  TO RS-WRAPAROUND-COUNT
+            OPEN OUTPUT RESTART-FILE
+            WRITE REC-RESTART
+            CLOSE RESTART-FILE.
+
+           TERMINATE-BATCH.
+            MOVE I-TOTAL-RECORDS     TO TR-TOTAL-RECORDS
+            MOVE I-PASSTHROUGH-COUNT TO TR-PASSTHROUGH-COUNT
+            MOVE I-WRAPAROUND-COUNT  TO TR-WRAPAROUND-COUNT
+            WRITE REC-CIPHER-OUT FROM REC-TRAILER
+
+            CLOSE CIPHER-IN
+            CLOSE CIPHER-OUT.
+
+           END PROGRAM CIPHER-BATCH.
