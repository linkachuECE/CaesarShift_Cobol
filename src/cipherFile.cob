@@ -0,0 +1,134 @@
+      *    // Whole-document cipher utility - reads a sequential text
+      *    // file one line at a time, runs each line through ENCRYPT
+      *    // or DECRYPT, and writes the transformed line to a matching
+      *    // output file, preserving line boundaries. Each line is
+      *    // truncated/padded to STR-INPUT's 100-byte limit the same
+      *    // way CIPHER-BATCH's fixed-length records already are.
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. CIPHFILE.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT CIPHFILE-IN  ASSIGN TO "CIPHIN"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+                 SELECT CIPHFILE-OUT ASSIGN TO "CIPHOUT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+            FILE SECTION.
+             FD  CIPHFILE-IN.
+             01 REC-CIPHFILE-IN    PIC X(100).
+
+             FD  CIPHFILE-OUT.
+             01 REC-CIPHFILE-OUT   PIC X(100).
+
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 I-EOF-FLAG       PIC X(1) VALUE "N".
+               88 I-AT-EOF             VALUE "Y".
+             01 C-FILE-MODE      PIC X(1).
+               88 I-MODE-DECRYPT       VALUE "D" "d".
+             01 I-COLLATE-STATUS PIC 9 VALUE 0.
+               88 I-COLLATE-MISMATCH   VALUE 1.
+
+             COPY "strrec.cpy".
+             COPY "trailerrec.cpy".
+
+           PROCEDURE DIVISION.
+
+           MAINLINE.
+            PERFORM INITIALIZE-CIPHFILE
+            PERFORM PROCESS-ONE-LINE UNTIL I-AT-EOF
+            PERFORM TERMINATE-CIPHFILE
+            EXIT PROGRAM.
+
+           INITIALIZE-CIPHFILE.
+            CALL "CHECK-COLLATE-SEQ" USING I-COLLATE-STATUS
+
+            DISPLAY "File mode - (E)ncrypt or (D)ecrypt: "
+            ACCEPT C-FILE-MODE
+
+            DISPLAY "Shift amount: "
+            ACCEPT I-SHIFT-AMOUNT
+
+            DISPLAY "Also rotate digits 0-9 (Y/N): "
+            ACCEPT C-DIGIT-MODE
+
+            DISPLAY "Also rotate punctuation/symbols (Y/N): "
+            ACCEPT C-PUNCT-MODE
+
+            DISPLAY "Force shifted letters to uppercase (Y/N): "
+            ACCEPT C-CASE-MODE
+
+            MOVE 100 TO I-INPUT-LEN
+
+            OPEN INPUT  CIPHFILE-IN
+            OPEN OUTPUT CIPHFILE-OUT
+
+            PERFORM READ-NEXT-LINE.
+
+           PROCESS-ONE-LINE.
+            IF I-MODE-DECRYPT
+             CALL "DECRYPT" USING
+                 BY REFERENCE STR-INPUT,
+                 BY CONTENT I-INPUT-LEN,
+                 BY CONTENT I-SHIFT-AMOUNT,
+                 BY REFERENCE STR-OUTPUT,
+                 BY CONTENT C-DIGIT-MODE,
+                 BY CONTENT C-CASE-MODE,
+                 BY REFERENCE I-HAD-PASSTHROUGH,
+                 BY REFERENCE I-HAD-WRAPAROUND,
+                 BY REFERENCE I-SHIFT-STATUS,
+                 BY CONTENT C-PUNCT-MODE
+            ELSE
+             CALL "ENCRYPT" USING
+                 BY REFERENCE STR-INPUT,
+                 BY CONTENT I-INPUT-LEN,
+                 BY CONTENT I-SHIFT-AMOUNT,
+                 BY REFERENCE STR-OUTPUT,
+                 BY CONTENT C-DIGIT-MODE,
+                 BY REFERENCE I-RECONCILE-OK,
+                 BY CONTENT C-CASE-MODE,
+                 BY REFERENCE I-HAD-PASSTHROUGH,
+                 BY REFERENCE I-HAD-WRAPAROUND,
+                 BY REFERENCE I-SHIFT-STATUS,
+                 BY CONTENT C-PUNCT-MODE
+             IF I-RECONCILE-FAILED
+              DISPLAY "WARNING - round-trip check failed for line: "
+                      STR-INPUT(1:I-INPUT-LEN)
+             END-IF
+            END-IF
+
+            IF I-SHIFT-RANGE-ERROR
+             DISPLAY "WARNING - shift amount out of range for line: "
+                     STR-INPUT(1:I-INPUT-LEN)
+            END-IF
+
+            ADD 1 TO I-TOTAL-RECORDS
+            IF I-PASSTHROUGH-HIT
+             ADD 1 TO I-PASSTHROUGH-COUNT
+            END-IF
+            IF I-WRAPAROUND-HIT
+             ADD 1 TO I-WRAPAROUND-COUNT
+            END-IF
+
+            WRITE REC-CIPHFILE-OUT FROM STR-OUTPUT
+
+            PERFORM READ-NEXT-LINE.
+
+           READ-NEXT-LINE.
+            READ CIPHFILE-IN INTO STR-INPUT
+                AT END SET I-AT-EOF TO TRUE
+            END-READ.
+
+           TERMINATE-CIPHFILE.
+            MOVE I-TOTAL-RECORDS     TO TR-TOTAL-RECORDS
+            MOVE I-PASSTHROUGH-COUNT TO TR-PASSTHROUGH-COUNT
+            MOVE I-WRAPAROUND-COUNT  TO TR-WRAPAROUND-COUNT
+            WRITE REC-CIPHFILE-OUT FROM REC-TRAILER
+
+            CLOSE CIPHFILE-IN
+            CLOSE CIPHFILE-OUT.
+
+           END PROGRAM CIPHFILE.
