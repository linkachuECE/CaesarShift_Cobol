@@ -0,0 +1,82 @@
+      *    // Appends one audit record to the CIPHERLOG sequential
+      *    // file for every ENCRYPT/DECRYPT/SOLVE invocation - who
+      *    // ran what through the cipher and when, for anyone who
+      *    // asks later besides the console scrollback
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. LOG-CIPHER-EVENT.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT CIPHER-LOG-FILE ASSIGN TO "CIPHERLOG"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS STR-LOG-FILE-STATUS.
+
+           DATA DIVISION.
+            FILE SECTION.
+             FD  CIPHER-LOG-FILE.
+             01 REC-CIPHERLOG       PIC X(80).
+
+            WORKING-STORAGE SECTION.
+             01 STR-LOG-FILE-STATUS PIC X(2).
+
+      *    Set by the test suite (CAESAR-CIPHER-TEST-SUITE) before it
+      *    drives ENCRYPT/DECRYPT/SOLVE with synthetic fixture data, so
+      *    those runs don't leave fake entries in the production
+      *    CIPHERLOG audit trail
+             01 STR-LOG-SUPPRESS    PIC X(1).
+               88 I-LOG-SUPPRESSED  VALUE "Y" "y".
+
+             01 STR-LOG-LINE.
+               05 LOG-TIMESTAMP     PIC X(21).
+               05 FILLER            PIC X(1) VALUE SPACE.
+               05 LOG-PROGRAM       PIC X(16).
+               05 FILLER            PIC X(1) VALUE SPACE.
+               05 LOG-LEN-LABEL     PIC X(4) VALUE "LEN=".
+               05 LOG-LEN           PIC 999.
+               05 FILLER            PIC X(1) VALUE SPACE.
+               05 LOG-SHIFT-LABEL   PIC X(6) VALUE "SHIFT=".
+               05 LOG-SHIFT         PIC S99.
+               05 FILLER            PIC X(1) VALUE SPACE.
+               05 LOG-STATUS-LABEL  PIC X(7) VALUE "STATUS=".
+               05 LOG-STATUS        PIC X(7).
+
+            LINKAGE SECTION.
+             01 STR-LOG-PROGRAM-NAME PIC X(16).
+             01 I-LOG-INPUT-LEN      PIC 999.
+             01 I-LOG-SHIFT-AMOUNT   PIC S99.
+             01 I-LOG-SUCCESS-FLAG   PIC 9.
+
+           PROCEDURE DIVISION
+               USING STR-LOG-PROGRAM-NAME, I-LOG-INPUT-LEN,
+                     I-LOG-SHIFT-AMOUNT, I-LOG-SUCCESS-FLAG.
+
+            MOVE SPACES TO STR-LOG-SUPPRESS
+            ACCEPT STR-LOG-SUPPRESS
+                FROM ENVIRONMENT "CIPHERLOG_SUPPRESS"
+            IF I-LOG-SUPPRESSED
+             EXIT PROGRAM
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+            MOVE STR-LOG-PROGRAM-NAME  TO LOG-PROGRAM
+            MOVE I-LOG-INPUT-LEN       TO LOG-LEN
+            MOVE I-LOG-SHIFT-AMOUNT    TO LOG-SHIFT
+
+            IF I-LOG-SUCCESS-FLAG = 1
+             MOVE "SUCCESS" TO LOG-STATUS
+            ELSE
+             MOVE "FAILURE" TO LOG-STATUS
+            END-IF
+
+            OPEN EXTEND CIPHER-LOG-FILE
+            IF STR-LOG-FILE-STATUS = "35"
+             OPEN OUTPUT CIPHER-LOG-FILE
+            END-IF
+
+            WRITE REC-CIPHERLOG FROM STR-LOG-LINE
+            CLOSE CIPHER-LOG-FILE
+
+            EXIT PROGRAM.
+
+           END PROGRAM LOG-CIPHER-EVENT.
