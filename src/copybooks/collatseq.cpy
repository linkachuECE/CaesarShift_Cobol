@@ -0,0 +1,15 @@
+      *    // Configurable character-collating-sequence bounds used
+      *    // by CAESAR-SHIFT/AUTO-CRACK/VIGENERE-SHIFT's letter-
+      *    // wraparound math. These are FUNCTION ORD ordinal
+      *    // positions under our current ASCII-based GnuCOBOL build;
+      *    // swap the VALUE clauses below for the correct native
+      *    // collating-sequence ordinals before running on an
+      *    // EBCDIC-collating mainframe COBOL compiler. CHECK-COLLATE-
+      *    // SEQ verifies these against the live platform at startup
+      *    // so a mismatch is flagged instead of silently shifting
+      *    // the wrong characters.
+           01 I-CAPITAL-A-ASCII PIC 999 VALUE 66.
+           01 I-CAPITAL-Z-ASCII PIC 999 VALUE 91.
+           01 I-LOWER-A-ASCII   PIC 999 VALUE 98.
+           01 I-LOWER-Z-ASCII   PIC 999 VALUE 123.
+           01 I-SPACE-ASCII     PIC 999 VALUE 033.
