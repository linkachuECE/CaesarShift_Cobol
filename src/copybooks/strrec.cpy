@@ -0,0 +1,55 @@
+      *    // Shared cipher string / shift record layout
+      *    // Included wherever STR-INPUT, I-INPUT-LEN, I-SHIFT-AMOUNT
+      *    // and STR-OUTPUT are passed between programs, so every
+      *    // caller and callee agree on one PICTURE clause.
+             01 STR-INPUT      PIC X(100).
+             01 I-INPUT-LEN    PIC 999.
+             01 I-SHIFT-AMOUNT PIC S99.
+             01 STR-OUTPUT     PIC X(100).
+
+      *    // When set to "Y", CAESAR-SHIFT also rotates digits 0-9
+      *    // by the shift amount (mod 10) instead of passing them
+      *    // through WHEN OTHER unchanged
+             01 C-DIGIT-MODE   PIC X(1) VALUE "N".
+               88 I-ROTATE-DIGITS VALUE "Y" "y".
+
+      *    // When set to "Y", CAESAR-SHIFT also rotates printable
+      *    // punctuation/symbol characters through the printable
+      *    // ASCII range (mod 95) instead of passing them through
+      *    // WHEN OTHER unchanged. Space is always left alone so
+      *    // word boundaries survive regardless of this setting.
+             01 C-PUNCT-MODE   PIC X(1) VALUE "N".
+               88 I-ROTATE-PUNCT VALUE "Y" "y".
+
+      *    // Set by ENCRYPT after it runs its own output back through
+      *    // DECRYPT and compares the result against STR-INPUT; 0
+      *    // means the round trip did NOT reproduce the original
+      *    // plaintext, so the caller should not trust STR-OUTPUT
+             01 I-RECONCILE-OK PIC 9 VALUE 1.
+               88 I-RECONCILE-FAILED VALUE 0.
+
+      *    // When set to "Y", CAESAR-SHIFT forces every shifted
+      *    // letter to uppercase (telegram-style) instead of
+      *    // preserving the input's original case
+             01 C-CASE-MODE    PIC X(1) VALUE "N".
+               88 I-FORCE-UPPERCASE VALUE "Y" "y".
+
+      *    // Set by CAESAR-SHIFT on every call - flagged when at least
+      *    // one character in this call's string fell through to the
+      *    // final WHEN OTHER (a non-alphabetic, non-rotated character
+      *    // passed through unchanged), for batch control totals
+             01 I-HAD-PASSTHROUGH PIC 9 VALUE 0.
+               88 I-PASSTHROUGH-HIT VALUE 1.
+
+      *    // Set by CAESAR-SHIFT on every call - flagged when at least
+      *    // one character's shifted value had to wrap around the end
+      *    // of its alphabet/digit range, for batch control totals
+             01 I-HAD-WRAPAROUND  PIC 9 VALUE 0.
+               88 I-WRAPAROUND-HIT VALUE 1.
+
+      *    // Set by ENCRYPT/DECRYPT's shift-amount validation; 1 means
+      *    // the caller's I-SHIFT-AMOUNT fell outside the meaningful
+      *    // 0-26 range and STR-OUTPUT was NOT produced - the caller
+      *    // must check this before trusting STR-OUTPUT
+             01 I-SHIFT-STATUS     PIC 9 VALUE 0.
+               88 I-SHIFT-RANGE-ERROR VALUE 1.
