@@ -0,0 +1,18 @@
+      *    // Shared control-totals layout for file-based batch cipher
+      *    // runs (CIPHER-BATCH, CIPHFILE) - one trailer record is
+      *    // written as the last record of the output file so the
+      *    // run can be balanced the way any other nightly batch job
+      *    // in this shop is balanced.
+             01 I-TOTAL-RECORDS      PIC 9(6) VALUE 0.
+             01 I-PASSTHROUGH-COUNT  PIC 9(6) VALUE 0.
+             01 I-WRAPAROUND-COUNT   PIC 9(6) VALUE 0.
+
+             01 REC-TRAILER.
+               05 FILLER             PIC X(10) VALUE "TRAILER - ".
+               05 FILLER             PIC X(8)  VALUE "RECORDS=".
+               05 TR-TOTAL-RECORDS   PIC 9(6).
+               05 FILLER             PIC X(10) VALUE " PASSTHRU=".
+               05 TR-PASSTHROUGH-COUNT PIC 9(6).
+               05 FILLER             PIC X(12) VALUE " WRAPAROUND=".
+               05 TR-WRAPAROUND-COUNT  PIC 9(6).
+               05 FILLER             PIC X(42) VALUE SPACES.
