@@ -0,0 +1,139 @@
+      *    // Standalone letter-frequency histogram report - takes a
+      *    // ciphertext message from the operator and tallies raw
+      *    // A-Z counts and percentages the same way a human
+      *    // cryptanalyst would by hand before guessing a shift, and
+      *    // writes the tally to a print file so it can be reviewed
+      *    // or filed alongside the automated SOLVE/AUTO-CRACK output
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. FREQ-REPORT.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT FREQ-REPORT-FILE ASSIGN TO "FREQRPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+            FILE SECTION.
+             FD  FREQ-REPORT-FILE.
+             01 REC-FREQRPT        PIC X(84).
+
+            WORKING-STORAGE SECTION.
+             COPY "collatseq.cpy".
+
+             01 STR-INPUT         PIC X(100).
+             01 I-INPUT-LEN       PIC 999 VALUE 100.
+
+      *    Tally fields
+             01 I-LETTER-COUNT  PIC 9(4) OCCURS 26 TIMES.
+             01 I-TOTAL-LETTERS PIC 9(4) VALUE 0.
+             01 I-LTR           PIC 99.
+             01 I-CHAR-POS      PIC 999.
+             01 C-CURR-CHAR     PIC X(1).
+             01 I-CHAR-ASCII    PIC 999.
+             01 I-PCT           PIC ZZ9.99.
+             01 I-COLLATE-STATUS PIC 9 VALUE 0.
+               88 I-COLLATE-MISMATCH   VALUE 1.
+
+      *    Report line layouts
+             01 STR-FREQ-HEADER-1.
+               05 FILLER PIC X(80)
+                   VALUE "LETTER FREQUENCY HISTOGRAM REPORT".
+             01 STR-FREQ-HEADER-2.
+               05 FILLER          PIC X(15) VALUE "MESSAGE LENGTH=".
+               05 HDR-INPUT-LEN   PIC 999.
+               05 FILLER          PIC X(16) VALUE " TOTAL LETTERS=".
+               05 HDR-TOTAL-LTRS  PIC 9(4).
+               05 FILLER          PIC X(42) VALUE SPACES.
+             01 STR-FREQ-BLANK PIC X(80) VALUE SPACES.
+
+             01 STR-FREQ-LINE.
+               05 FREQ-LETTER       PIC X(1).
+               05 FILLER            PIC X(2) VALUE SPACES.
+               05 FREQ-COUNT-LABEL  PIC X(6) VALUE "COUNT=".
+               05 FREQ-COUNT        PIC 9(4).
+               05 FILLER            PIC X(2) VALUE SPACES.
+               05 FREQ-PCT-LABEL    PIC X(4) VALUE "PCT=".
+               05 FREQ-PCT          PIC ZZ9.99.
+               05 FILLER            PIC X(59) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+
+           MAINLINE.
+            CALL "CHECK-COLLATE-SEQ" USING I-COLLATE-STATUS
+
+            DISPLAY "Enter ciphertext message (up to 100 characters): "
+            ACCEPT STR-INPUT
+
+      *    Trailing spaces from ACCEPT/PIC X(100) padding aren't part
+      *    of the operator's actual message - scan and report only
+      *    what was really typed
+            COMPUTE I-INPUT-LEN =
+                FUNCTION LENGTH(FUNCTION TRIM(STR-INPUT))
+
+            PERFORM COUNT-LETTERS
+            PERFORM WRITE-FREQ-REPORT
+
+            EXIT PROGRAM.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Tallies raw A-Z occurrences in STR-INPUT the same way
+      *    AUTO-CRACK's scoring paragraph does - case-folded so
+      *    upper and lower hits land in the same bucket
+      *    /////////////////////////////////////////////////////////////
+           COUNT-LETTERS.
+            MOVE 0 TO I-TOTAL-LETTERS
+            PERFORM VARYING I-LTR FROM 1 BY 1 UNTIL I-LTR > 26
+             MOVE 0 TO I-LETTER-COUNT(I-LTR)
+            END-PERFORM
+
+            PERFORM VARYING I-CHAR-POS FROM 1 BY 1
+                    UNTIL I-CHAR-POS > I-INPUT-LEN
+
+             MOVE FUNCTION UPPER-CASE(STR-INPUT(I-CHAR-POS:1))
+                 TO C-CURR-CHAR
+
+             IF C-CURR-CHAR IS ALPHABETIC-UPPER
+              COMPUTE I-CHAR-ASCII = FUNCTION ORD(C-CURR-CHAR)
+              COMPUTE I-LTR = I-CHAR-ASCII - I-CAPITAL-A-ASCII + 1
+              ADD 1 TO I-LETTER-COUNT(I-LTR)
+              ADD 1 TO I-TOTAL-LETTERS
+             END-IF
+
+            END-PERFORM.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Writes the A-Z raw-count/percentage histogram to FREQRPT,
+      *    one line per letter, with a header identifying the message
+      *    the tally was taken from
+      *    /////////////////////////////////////////////////////////////
+           WRITE-FREQ-REPORT.
+            OPEN OUTPUT FREQ-REPORT-FILE
+
+            WRITE REC-FREQRPT FROM STR-FREQ-HEADER-1
+
+            MOVE I-INPUT-LEN    TO HDR-INPUT-LEN
+            MOVE I-TOTAL-LETTERS TO HDR-TOTAL-LTRS
+            WRITE REC-FREQRPT FROM STR-FREQ-HEADER-2
+            WRITE REC-FREQRPT FROM STR-FREQ-BLANK
+
+            PERFORM VARYING I-LTR FROM 1 BY 1 UNTIL I-LTR > 26
+             MOVE FUNCTION CHAR(I-CAPITAL-A-ASCII + I-LTR - 1)
+                 TO C-CURR-CHAR
+             MOVE C-CURR-CHAR      TO FREQ-LETTER
+             MOVE I-LETTER-COUNT(I-LTR) TO FREQ-COUNT
+
+             IF I-TOTAL-LETTERS > 0
+              COMPUTE I-PCT ROUNDED =
+                  (I-LETTER-COUNT(I-LTR) / I-TOTAL-LETTERS) * 100
+             ELSE
+              MOVE 0 TO I-PCT
+             END-IF
+             MOVE I-PCT TO FREQ-PCT
+
+             WRITE REC-FREQRPT FROM STR-FREQ-LINE
+            END-PERFORM
+
+            CLOSE FREQ-REPORT-FILE.
+
+           END PROGRAM FREQ-REPORT.
