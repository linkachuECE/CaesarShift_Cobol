@@ -0,0 +1,72 @@
+      *    // Looks up today's Caesar shift key from the sequential
+      *    // KEYFILE (one date/shift pair per record) so ENCRYPT and
+      *    // DECRYPT don't require an operator to re-key the shift
+      *    // by hand every run - a caller that passes I-SHIFT-AMOUNT
+      *    // of zero is asking for "today's key" rather than an
+      *    // explicit no-op shift
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. KEY-LOOKUP.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT KEY-FILE ASSIGN TO "KEYFILE"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS STR-KEYFILE-STATUS.
+
+           DATA DIVISION.
+            FILE SECTION.
+             FD  KEY-FILE.
+             01 REC-KEYFILE.
+               05 KEY-REC-DATE     PIC X(8).
+               05 FILLER           PIC X(1).
+               05 KEY-REC-SHIFT    PIC 99.
+
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 I-EOF-FLAG    PIC X(1) VALUE "N".
+               88 I-AT-EOF          VALUE "Y".
+             01 STR-TODAY-DATE PIC X(8).
+             01 STR-KEYFILE-STATUS PIC X(2).
+
+            LINKAGE SECTION.
+             01 I-TODAY-SHIFT PIC S99.
+             01 I-KEY-FOUND   PIC 9.
+
+           PROCEDURE DIVISION
+               USING I-TODAY-SHIFT, I-KEY-FOUND.
+
+           MAINLINE.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO STR-TODAY-DATE
+            MOVE 0 TO I-TODAY-SHIFT
+            MOVE 0 TO I-KEY-FOUND
+
+            OPEN INPUT KEY-FILE
+
+      *    A missing KEYFILE (status "35") degrades to "no key today"
+      *    rather than abending the cipher run that called us
+            IF STR-KEYFILE-STATUS NOT = "35"
+             PERFORM FIND-TODAY-KEY
+                 UNTIL I-AT-EOF OR I-KEY-FOUND = 1
+
+             CLOSE KEY-FILE
+            END-IF
+
+            EXIT PROGRAM.
+
+           FIND-TODAY-KEY.
+            READ KEY-FILE INTO REC-KEYFILE
+                AT END SET I-AT-EOF TO TRUE
+            END-READ
+
+      *    A KEY-REC-SHIFT outside ENCRYPT/DECRYPT's own accepted
+      *    0-26 range is treated the same as no key at all, rather
+      *    than being handed back and rejected two calls later by
+      *    DECRYPT's reconciliation round trip
+            IF NOT I-AT-EOF AND KEY-REC-DATE = STR-TODAY-DATE
+                AND KEY-REC-SHIFT NOT > 26
+             MOVE KEY-REC-SHIFT TO I-TODAY-SHIFT
+             MOVE 1             TO I-KEY-FOUND
+            END-IF.
+
+           END PROGRAM KEY-LOOKUP.
