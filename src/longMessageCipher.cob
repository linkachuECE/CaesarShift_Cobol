@@ -0,0 +1,93 @@
+      *    // Front-end that lets a logical message longer than
+      *    // STR-INPUT's 100-byte limit ride through ENCRYPT/DECRYPT
+      *    // anyway - the caller splits the message into up to 10
+      *    // physical 100-byte chunks (the last one may be shorter),
+      *    // passes the chunk count and the final chunk's real length,
+      *    // and this shifts each chunk through the existing programs
+      *    // and hands back a matching table of output chunks for the
+      *    // caller to reassemble in order
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. LONG-MESSAGE-CIPHER.
+
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 I-ITER          PIC 99.
+             01 I-CHUNK-LEN      PIC 999.
+             01 I-RECONCILE-OK   PIC 9 VALUE 1.
+             01 I-HAD-PASSTHROUGH PIC 9 VALUE 0.
+             01 I-HAD-WRAPAROUND  PIC 9 VALUE 0.
+             01 I-SHIFT-STATUS    PIC 9 VALUE 0.
+
+            LINKAGE SECTION.
+      *    Number of 100-byte chunks making up this logical message,
+      *    and the real length of the final (possibly partial) chunk
+             01 I-RECORD-COUNT     PIC 99.
+             01 I-LAST-CHUNK-LEN   PIC 999.
+
+             01 STR-MULTI-INPUT    PIC X(100) OCCURS 10 TIMES.
+             01 I-SHIFT-AMOUNT     PIC S99.
+             01 C-DIGIT-MODE       PIC X(1).
+             01 C-PUNCT-MODE       PIC X(1).
+             01 C-CASE-MODE        PIC X(1).
+
+             01 C-MESSAGE-MODE     PIC X(1).
+               88 I-MESSAGE-DECRYPT      VALUE "D" "d".
+
+             01 STR-MULTI-OUTPUT   PIC X(100) OCCURS 10 TIMES.
+
+           PROCEDURE DIVISION
+            USING I-RECORD-COUNT, I-LAST-CHUNK-LEN, STR-MULTI-INPUT,
+                  I-SHIFT-AMOUNT, C-DIGIT-MODE, C-CASE-MODE,
+                  C-MESSAGE-MODE, STR-MULTI-OUTPUT, C-PUNCT-MODE.
+
+      *    STR-MULTI-INPUT/STR-MULTI-OUTPUT only have 10 occurrences -
+      *    a caller-supplied count outside 1-10 would index off the end
+      *    of both tables, so clamp it here too rather than trust every
+      *    caller to have already checked
+            IF I-RECORD-COUNT = 0 OR I-RECORD-COUNT > 10
+             MOVE 10 TO I-RECORD-COUNT
+            END-IF
+
+            PERFORM VARYING I-ITER FROM 1 BY 1
+                    UNTIL I-ITER > I-RECORD-COUNT
+
+      *      Every chunk is a full 100 bytes except the last one
+             IF I-ITER = I-RECORD-COUNT
+              MOVE I-LAST-CHUNK-LEN TO I-CHUNK-LEN
+             ELSE
+              MOVE 100 TO I-CHUNK-LEN
+             END-IF
+
+             IF I-MESSAGE-DECRYPT
+              CALL "DECRYPT" USING
+               BY REFERENCE STR-MULTI-INPUT(I-ITER),
+               BY CONTENT I-CHUNK-LEN,
+               BY CONTENT I-SHIFT-AMOUNT,
+               BY REFERENCE STR-MULTI-OUTPUT(I-ITER),
+               BY CONTENT C-DIGIT-MODE,
+               BY CONTENT C-CASE-MODE,
+               BY REFERENCE I-HAD-PASSTHROUGH,
+               BY REFERENCE I-HAD-WRAPAROUND,
+               BY REFERENCE I-SHIFT-STATUS,
+               BY CONTENT C-PUNCT-MODE
+             ELSE
+              CALL "ENCRYPT" USING
+               BY REFERENCE STR-MULTI-INPUT(I-ITER),
+               BY CONTENT I-CHUNK-LEN,
+               BY CONTENT I-SHIFT-AMOUNT,
+               BY REFERENCE STR-MULTI-OUTPUT(I-ITER),
+               BY CONTENT C-DIGIT-MODE,
+               BY REFERENCE I-RECONCILE-OK,
+               BY CONTENT C-CASE-MODE,
+               BY REFERENCE I-HAD-PASSTHROUGH,
+               BY REFERENCE I-HAD-WRAPAROUND,
+               BY REFERENCE I-SHIFT-STATUS,
+               BY CONTENT C-PUNCT-MODE
+             END-IF
+
+            END-PERFORM
+
+            EXIT PROGRAM.
+
+           END PROGRAM LONG-MESSAGE-CIPHER.
