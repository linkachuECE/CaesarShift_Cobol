@@ -0,0 +1,64 @@
+      *    // Pre-flight check run ahead of the batch cipher step -
+      *    // reads every record of the input dataset and flags any
+      *    // record whose content runs past the 100-byte STR-INPUT /
+      *    // I-INPUT-LEN limit, instead of letting CIPHER-BATCH's
+      *    // READ ... INTO STR-INPUT silently truncate it
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. LRECL-CHECK.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT CHECK-IN ASSIGN TO "INFILE"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+            FILE SECTION.
+             FD  CHECK-IN.
+             01 REC-CHECK-IN     PIC X(200).
+
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 I-EOF-FLAG       PIC X(1) VALUE "N".
+               88 I-AT-EOF             VALUE "Y".
+             01 I-REC-COUNT      PIC 9(6) VALUE 0.
+             01 I-OVERSIZE-COUNT PIC 9(6) VALUE 0.
+
+           PROCEDURE DIVISION.
+
+           MAINLINE.
+            OPEN INPUT CHECK-IN
+
+            PERFORM CHECK-NEXT-RECORD UNTIL I-AT-EOF
+
+            CLOSE CHECK-IN
+
+            DISPLAY "LRECLCHK - records read: " I-REC-COUNT
+            DISPLAY "LRECLCHK - oversize recs: " I-OVERSIZE-COUNT
+
+            IF I-OVERSIZE-COUNT > 0
+             MOVE 4 TO RETURN-CODE
+            ELSE
+             MOVE 0 TO RETURN-CODE
+            END-IF
+
+            EXIT PROGRAM.
+
+           CHECK-NEXT-RECORD.
+            READ CHECK-IN INTO REC-CHECK-IN
+                AT END SET I-AT-EOF TO TRUE
+            END-READ
+
+            IF NOT I-AT-EOF
+             ADD 1 TO I-REC-COUNT
+
+      *      Anything past byte 100 means this record would not fit
+      *      the STR-INPUT / I-INPUT-LEN record layout unmolested
+             IF REC-CHECK-IN(101:100) NOT = SPACES
+              ADD 1 TO I-OVERSIZE-COUNT
+              DISPLAY "LRECLCHK - record " I-REC-COUNT
+                      " exceeds 100 bytes - REJECTED"
+             END-IF
+            END-IF.
+
+           END PROGRAM LRECL-CHECK.
