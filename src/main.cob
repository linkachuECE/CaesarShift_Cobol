@@ -1,18 +1,262 @@
       *    ///////////////////// MAIN FUNCTION /////////////////////////
            IDENTIFICATION DIVISION.
-             PROGRAM-ID. 'MAIN'.
+             PROGRAM-ID. MAINCIPH.
 
            DATA DIVISION.
             WORKING-STORAGE SECTION.
             01 I-TEST-SUITE-RESULT PIC 9 VALUE 0.
 
+      *    Operator front-end fields
+            01 C-MAIN-MODE      PIC X(1).
+              88 I-MAIN-DECRYPT       VALUE "D" "d".
+              88 I-MAIN-SOLVE         VALUE "S" "s".
+              88 I-MAIN-TEST-SUITE    VALUE "T" "t".
+              88 I-MAIN-VIGENERE      VALUE "V" "v".
+              88 I-MAIN-LONG-MSG      VALUE "L" "l".
+
+            01 C-DIGIT-MODE      PIC X(1) VALUE "N".
+            01 C-PUNCT-MODE      PIC X(1) VALUE "N".
+            01 C-CASE-MODE       PIC X(1) VALUE "N".
+            01 I-RECONCILE-OK    PIC 9    VALUE 1.
+            01 I-HAD-PASSTHROUGH PIC 9    VALUE 0.
+            01 I-HAD-WRAPAROUND  PIC 9    VALUE 0.
+            01 I-SHIFT-STATUS    PIC 9    VALUE 0.
+              88 I-SHIFT-RANGE-ERROR   VALUE 1.
+            01 I-MAX-SHIFT-VAL   PIC 999.
+            01 I-COLLATE-STATUS  PIC 9    VALUE 0.
+              88 I-COLLATE-MISMATCH    VALUE 1.
+
+            01 STR-INPUT         PIC X(100).
+            01 I-INPUT-LEN       PIC 999  VALUE 100.
+            01 I-SHIFT-AMOUNT    PIC S99.
+            01 STR-OUTPUT        PIC X(100).
+
+      *    Vigenere front-end fields - a keyword-driven cipher decrypts
+      *    by re-running the same keyword's complementary letters back
+      *    through VIGENERE-SHIFT, so no separate decrypt program is
+      *    needed
+            01 STR-KEYWORD        PIC X(100).
+            01 I-KEYWORD-LEN      PIC 99.
+            01 STR-DECRYPT-KEYWORD PIC X(100).
+            01 C-VIG-SUBMODE      PIC X(1).
+              88 I-VIG-DECRYPT         VALUE "D" "d".
+            01 I-VIG-ITER          PIC 99.
+            01 C-VIG-KEY-CHAR      PIC X(1).
+            01 I-VIG-KEY-SHIFT     PIC 99.
+            01 I-VIG-INV-SHIFT     PIC 99.
+            COPY "collatseq.cpy".
+
+      *    Long-message front-end fields - splits an operator-typed
+      *    logical message across up to 10 100-byte chunks so it can
+      *    ride through LONG-MESSAGE-CIPHER
+            01 I-RECORD-COUNT      PIC 99.
+            01 I-LAST-CHUNK-LEN    PIC 999.
+            01 STR-MULTI-INPUT     PIC X(100) OCCURS 10 TIMES.
+            01 STR-MULTI-OUTPUT    PIC X(100) OCCURS 10 TIMES.
+            01 I-CHUNK-ITER        PIC 99.
+            01 I-DISPLAY-LEN       PIC 999.
+
            PROCEDURE DIVISION.
 
             DISPLAY "ENTERED PROGRAM"
-            
-            CALL "TEST-ENCRYPT" RETURNING I-TEST-SUITE-RESULT.
-               
-           END PROGRAM 'MAIN'.
+
+            CALL "CHECK-COLLATE-SEQ" USING I-COLLATE-STATUS
+
+            DISPLAY "Select mode - (E)ncrypt, (D)ecrypt, (S)olve, "
+                    "(V)igenere, (L)ong message, (T)est suite: "
+            ACCEPT C-MAIN-MODE
+
+            IF I-MAIN-TEST-SUITE
+             PERFORM RUN-TEST-SUITE
+            ELSE
+             IF I-MAIN-VIGENERE
+              PERFORM RUN-VIGENERE-CIPHER
+             ELSE
+              IF I-MAIN-LONG-MSG
+               PERFORM RUN-LONG-MESSAGE-CIPHER
+              ELSE
+               PERFORM RUN-INTERACTIVE-CIPHER
+              END-IF
+             END-IF
+            END-IF.
+
+            EXIT PROGRAM.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Prompt for a message and shift key, run it through the
+      *    matching cipher program, and DISPLAY the result, so the
+      *    program is usable as an actual tool at a terminal and not
+      *    just a test harness
+      *    /////////////////////////////////////////////////////////////
+           RUN-INTERACTIVE-CIPHER.
+
+            DISPLAY "Enter message (up to 100 characters): "
+            ACCEPT STR-INPUT
+
+            IF I-MAIN-SOLVE
+             DISPLAY "Try shifts 1 through: "
+             ACCEPT I-MAX-SHIFT-VAL
+
+             CALL "SOLVE" USING STR-INPUT, I-INPUT-LEN, I-MAX-SHIFT-VAL
+            ELSE
+             DISPLAY "Shift amount: "
+             ACCEPT I-SHIFT-AMOUNT
+
+             IF I-MAIN-DECRYPT
+              CALL "DECRYPT" USING
+                  BY REFERENCE STR-INPUT,
+                  BY CONTENT I-INPUT-LEN,
+                  BY CONTENT I-SHIFT-AMOUNT,
+                  BY REFERENCE STR-OUTPUT,
+                  BY CONTENT C-DIGIT-MODE,
+                  BY CONTENT C-CASE-MODE,
+                  BY REFERENCE I-HAD-PASSTHROUGH,
+                  BY REFERENCE I-HAD-WRAPAROUND,
+                  BY REFERENCE I-SHIFT-STATUS,
+                  BY CONTENT C-PUNCT-MODE
+             ELSE
+              CALL "ENCRYPT" USING
+                  BY REFERENCE STR-INPUT,
+                  BY CONTENT I-INPUT-LEN,
+                  BY CONTENT I-SHIFT-AMOUNT,
+                  BY REFERENCE STR-OUTPUT,
+                  BY CONTENT C-DIGIT-MODE,
+                  BY REFERENCE I-RECONCILE-OK,
+                  BY CONTENT C-CASE-MODE,
+                  BY REFERENCE I-HAD-PASSTHROUGH,
+                  BY REFERENCE I-HAD-WRAPAROUND,
+                  BY REFERENCE I-SHIFT-STATUS,
+                  BY CONTENT C-PUNCT-MODE
+             END-IF
+
+             IF I-SHIFT-RANGE-ERROR
+              DISPLAY "Shift amount out of range - must be 0-26"
+             ELSE
+              DISPLAY "Result: " STR-OUTPUT(1:I-INPUT-LEN)
+             END-IF
+            END-IF.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Prompt for a message and a keyword, run it through
+      *    VIGENERE-SHIFT, and DISPLAY the result. Decrypt is done by
+      *    building the keyword's complementary letters (each shift
+      *    negated mod 26) and running VIGENERE-SHIFT again, since the
+      *    program itself only ever adds its keyword's shift
+      *    /////////////////////////////////////////////////////////////
+           RUN-VIGENERE-CIPHER.
+
+            DISPLAY "Enter message (up to 100 characters): "
+            ACCEPT STR-INPUT
+
+            DISPLAY "Enter keyword: "
+            ACCEPT STR-KEYWORD
+            COMPUTE I-KEYWORD-LEN =
+                FUNCTION LENGTH(FUNCTION TRIM(STR-KEYWORD))
+
+            DISPLAY "Vigenere - (E)ncrypt or (D)ecrypt: "
+            ACCEPT C-VIG-SUBMODE
+
+            IF I-VIG-DECRYPT
+             PERFORM BUILD-VIGENERE-DECRYPT-KEY
+             CALL "VIGENERE-SHIFT" USING
+                 STR-INPUT, I-INPUT-LEN, STR-DECRYPT-KEYWORD,
+                 I-KEYWORD-LEN, STR-OUTPUT
+            ELSE
+             CALL "VIGENERE-SHIFT" USING
+                 STR-INPUT, I-INPUT-LEN, STR-KEYWORD, I-KEYWORD-LEN,
+                 STR-OUTPUT
+            END-IF
+
+            DISPLAY "Result: " STR-OUTPUT(1:I-INPUT-LEN).
+
+      *    /////////////////////////////////////////////////////////////
+      *    Derives the decrypting keyword from the operator's own
+      *    keyword - each letter's shift (its position past 'A') is
+      *    negated mod 26 and turned back into a letter, so running
+      *    VIGENERE-SHIFT with this keyword undoes the original shift
+      *    /////////////////////////////////////////////////////////////
+           BUILD-VIGENERE-DECRYPT-KEY.
+            MOVE SPACES TO STR-DECRYPT-KEYWORD
+            PERFORM VARYING I-VIG-ITER FROM 1 BY 1
+                    UNTIL I-VIG-ITER > I-KEYWORD-LEN
+
+             MOVE FUNCTION UPPER-CASE(STR-KEYWORD(I-VIG-ITER:1))
+                 TO C-VIG-KEY-CHAR
+             COMPUTE I-VIG-KEY-SHIFT =
+                 FUNCTION ORD(C-VIG-KEY-CHAR) - I-CAPITAL-A-ASCII
+             COMPUTE I-VIG-INV-SHIFT =
+                 FUNCTION MOD(26 - I-VIG-KEY-SHIFT, 26)
+             MOVE FUNCTION CHAR(I-CAPITAL-A-ASCII + I-VIG-INV-SHIFT)
+                 TO STR-DECRYPT-KEYWORD(I-VIG-ITER:1)
+
+            END-PERFORM.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Splits an operator-typed logical message across up to 10
+      *    100-byte chunks and runs it through LONG-MESSAGE-CIPHER, so
+      *    a message longer than STR-INPUT's 100-byte limit can still
+      *    be encrypted or decrypted from the terminal
+      *    /////////////////////////////////////////////////////////////
+           RUN-LONG-MESSAGE-CIPHER.
+
+            DISPLAY "How many 100-character chunks (1-10)? "
+            ACCEPT I-RECORD-COUNT
+
+            IF I-RECORD-COUNT = 0 OR I-RECORD-COUNT > 10
+             DISPLAY "WARNING - chunk count out of range (1-10), "
+                     "clamping to 10"
+             MOVE 10 TO I-RECORD-COUNT
+            END-IF
+
+            DISPLAY "Length of the final (possibly partial) chunk: "
+            ACCEPT I-LAST-CHUNK-LEN
+
+            PERFORM VARYING I-CHUNK-ITER FROM 1 BY 1
+                    UNTIL I-CHUNK-ITER > I-RECORD-COUNT
+             DISPLAY "Enter chunk ", I-CHUNK-ITER, ": "
+             ACCEPT STR-MULTI-INPUT(I-CHUNK-ITER)
+            END-PERFORM
+
+            DISPLAY "Shift amount: "
+            ACCEPT I-SHIFT-AMOUNT
+
+            DISPLAY "(E)ncrypt or (D)ecrypt: "
+            ACCEPT C-MAIN-MODE
+
+            CALL "LONG-MESSAGE-CIPHER" USING
+                I-RECORD-COUNT, I-LAST-CHUNK-LEN, STR-MULTI-INPUT,
+                I-SHIFT-AMOUNT, C-DIGIT-MODE, C-CASE-MODE,
+                C-MAIN-MODE, STR-MULTI-OUTPUT, C-PUNCT-MODE
+
+            PERFORM VARYING I-CHUNK-ITER FROM 1 BY 1
+                    UNTIL I-CHUNK-ITER > I-RECORD-COUNT
+             IF I-CHUNK-ITER = I-RECORD-COUNT
+              MOVE I-LAST-CHUNK-LEN TO I-DISPLAY-LEN
+             ELSE
+              MOVE 100 TO I-DISPLAY-LEN
+             END-IF
+             DISPLAY "Result chunk ", I-CHUNK-ITER, ": ",
+                 STR-MULTI-OUTPUT(I-CHUNK-ITER)(1:I-DISPLAY-LEN)
+            END-PERFORM.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Preserves the original all-in-one regression gate: run the
+      *    full suite and surface a failure to the job step's
+      *    RETURN-CODE so a scheduler sees a failed run, not a silent
+      *    RC=0
+      *    /////////////////////////////////////////////////////////////
+           RUN-TEST-SUITE.
+
+            CALL "CAESAR-CIPHER-TEST-SUITE"
+               RETURNING I-TEST-SUITE-RESULT.
+
+            IF I-TEST-SUITE-RESULT = 0
+             MOVE 1 TO RETURN-CODE
+            ELSE
+             MOVE 0 TO RETURN-CODE
+            END-IF.
+
+           END PROGRAM MAINCIPH.
 
       *    ///////////////// END OF MAIN FUNCTION //////////////////////
 
@@ -25,13 +269,13 @@
 
       *      COMPUTE RESULT = FUNCTION ORD(CURR-CHAR)
       *      DISPLAY RESULT
-      *        
+      *
       *      ADD 1 TO ITER
       *     END-PERFORM.
-      *     
+      *
       *     MOVE 1 TO ITER.
       *     DISPLAY " ".
-      *     
+      *
       *     DISPLAY "LOWERCASE:"
 
       *     PERFORM UNTIL ITER > LENGTH OF TEST-STRING2
@@ -40,7 +284,7 @@
 
       *      COMPUTE RESULT = FUNCTION ORD(CURR-CHAR)
       *      DISPLAY RESULT
-      *        
+      *
       *      ADD 1 TO ITER
       *     END-PERFORM.
 
