@@ -0,0 +1,101 @@
+      *    // Multi-message batch crack driver - runs AUTO-CRACK over
+      *    // every record of a sequential ciphertext dataset instead
+      *    // of the single hardcoded message TEST-SOLVE exercises,
+      *    // and writes one consolidated best-guess-shift/decryption
+      *    // line per message to a report file
+           IDENTIFICATION DIVISION.
+            PROGRAM-ID. SOLVE-BATCH.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT CRACK-IN  ASSIGN TO "CRACKIN"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+                 SELECT CRACK-RPT ASSIGN TO "CRACKRPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+            FILE SECTION.
+             FD  CRACK-IN.
+             01 REC-CRACK-IN     PIC X(100).
+
+             FD  CRACK-RPT.
+             01 REC-CRACK-RPT    PIC X(148).
+
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 I-EOF-FLAG       PIC X(1) VALUE "N".
+               88 I-AT-EOF             VALUE "Y".
+             01 I-REC-COUNT      PIC 9(6) VALUE 0.
+             01 I-COLLATE-STATUS PIC 9    VALUE 0.
+               88 I-COLLATE-MISMATCH   VALUE 1.
+
+             01 STR-INPUT        PIC X(100).
+             01 I-INPUT-LEN      PIC 999  VALUE 100.
+             01 I-RESULT-SHIFT   PIC 99.
+             01 STR-RESULT       PIC X(100).
+             01 I-CONFIDENCE     PIC 999.
+
+      *    Report line layouts
+             01 STR-CRACK-HEADER PIC X(140)
+                 VALUE "MULTI-MESSAGE BATCH SOLVE REPORT".
+             01 STR-CRACK-BLANK  PIC X(140) VALUE SPACES.
+
+             01 STR-CRACK-LINE.
+               05 CRACK-REC-LABEL   PIC X(4) VALUE "REC=".
+               05 CRACK-REC-NUM     PIC 9(6).
+               05 FILLER            PIC X(1) VALUE SPACE.
+               05 CRACK-SHIFT-LABEL PIC X(6) VALUE "SHIFT=".
+               05 CRACK-SHIFT       PIC 99.
+               05 FILLER            PIC X(1) VALUE SPACE.
+               05 CRACK-CONF-LABEL  PIC X(5) VALUE "CONF=".
+               05 CRACK-CONF        PIC 999.
+               05 FILLER            PIC X(1) VALUE SPACE.
+               05 CRACK-TEXT-LABEL  PIC X(5) VALUE "TEXT=".
+               05 CRACK-TEXT        PIC X(100).
+               05 FILLER            PIC X(14) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+
+           MAINLINE.
+            PERFORM INITIALIZE-SOLVE-BATCH
+            PERFORM PROCESS-ONE-MESSAGE UNTIL I-AT-EOF
+            PERFORM TERMINATE-SOLVE-BATCH
+            EXIT PROGRAM.
+
+           INITIALIZE-SOLVE-BATCH.
+            CALL "CHECK-COLLATE-SEQ" USING I-COLLATE-STATUS
+
+            OPEN INPUT  CRACK-IN
+            OPEN OUTPUT CRACK-RPT
+
+            WRITE REC-CRACK-RPT FROM STR-CRACK-HEADER
+            WRITE REC-CRACK-RPT FROM STR-CRACK-BLANK
+
+            PERFORM READ-NEXT-MESSAGE.
+
+           PROCESS-ONE-MESSAGE.
+            CALL "AUTO-CRACK" USING
+                STR-INPUT, I-INPUT-LEN, I-RESULT-SHIFT,
+                STR-RESULT, I-CONFIDENCE
+
+            ADD 1 TO I-REC-COUNT
+            MOVE I-REC-COUNT    TO CRACK-REC-NUM
+            MOVE I-RESULT-SHIFT TO CRACK-SHIFT
+            MOVE I-CONFIDENCE   TO CRACK-CONF
+            MOVE STR-RESULT     TO CRACK-TEXT
+
+            WRITE REC-CRACK-RPT FROM STR-CRACK-LINE
+
+            PERFORM READ-NEXT-MESSAGE.
+
+           READ-NEXT-MESSAGE.
+            READ CRACK-IN INTO STR-INPUT
+                AT END SET I-AT-EOF TO TRUE
+            END-READ.
+
+           TERMINATE-SOLVE-BATCH.
+            CLOSE CRACK-IN
+            CLOSE CRACK-RPT.
+
+           END PROGRAM SOLVE-BATCH.
