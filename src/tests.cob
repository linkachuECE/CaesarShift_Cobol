@@ -1,10 +1,43 @@
            IDENTIFICATION DIVISION.
-           PROGRAM-ID. DISPLAY-TEST-RESULTS.  
+           PROGRAM-ID. DISPLAY-TEST-RESULTS.
+
+           ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+                 SELECT TEST-FAIL-FILE ASSIGN TO "TESTFAIL"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS STR-TESTFAIL-STATUS.
 
            DATA DIVISION.
+            FILE SECTION.
+             FD  TEST-FAIL-FILE.
+             01 REC-TESTFAIL     PIC X(120).
+
             WORKING-STORAGE SECTION.
       *    Internal variables
             01 I-ITER      PIC 999 VALUE 0.
+            01 STR-TESTFAIL-STATUS PIC X(2).
+
+      *    Durable record of a FAILED assertion - the same four
+      *    pieces of information already written to the console,
+      *    appended to TESTFAIL so a failed nightly run leaves a
+      *    record behind after the console scrollback is gone
+            01 STR-TF-HEADER.
+              05 FILLER       PIC X(8)   VALUE "FAILED: ".
+              05 TF-NAME      PIC X(100).
+              05 FILLER       PIC X(12)  VALUE SPACES.
+            01 STR-TF-IN.
+              05 FILLER       PIC X(10)  VALUE "  - IN:   ".
+              05 TF-IN        PIC X(100).
+              05 FILLER       PIC X(10)  VALUE SPACES.
+            01 STR-TF-OUT.
+              05 FILLER       PIC X(10)  VALUE "  - OUT:  ".
+              05 TF-OUT       PIC X(100).
+              05 FILLER       PIC X(10)  VALUE SPACES.
+            01 STR-TF-EXPECT.
+              05 FILLER       PIC X(14)  VALUE "  - EXPECTED: ".
+              05 TF-EXP       PIC X(100).
+              05 FILLER       PIC X(6)   VALUE SPACES.
 
             LINKAGE SECTION.
       *    Input variables
@@ -33,16 +66,41 @@
              DISPLAY "  - ",
                      STR-TEST-NAME(1:I-TEST-NAME-LEN),
                      ": FAILED"
+             PERFORM WRITE-TEST-FAILURE
             END-IF
 
             DISPLAY "    - IN:       '",
-                  STR-TEST-INPUT(1:I-INPUT-LEN), "'"    
+                  STR-TEST-INPUT(1:I-INPUT-LEN), "'"
             DISPLAY "    - OUT:      '",
-                  STR-TEST-OUTPUT(1:I-INPUT-LEN), "'"    
+                  STR-TEST-OUTPUT(1:I-INPUT-LEN), "'"
             DISPLAY "    - EXPECTED: '",
-                  STR-TEST-EXPECT(1:I-INPUT-LEN), "'"    
+                  STR-TEST-EXPECT(1:I-INPUT-LEN), "'"
 
             EXIT PROGRAM.
+
+      *    /////////////////////////////////////////////////////////////
+      *    Appends the full detail of this FAILED case to TESTFAIL -
+      *    test name, input, actual output, and expected output -
+      *    so a failed run leaves a durable record behind
+      *    /////////////////////////////////////////////////////////////
+           WRITE-TEST-FAILURE.
+            MOVE STR-TEST-NAME   TO TF-NAME
+            MOVE STR-TEST-INPUT  TO TF-IN
+            MOVE STR-TEST-OUTPUT TO TF-OUT
+            MOVE STR-TEST-EXPECT TO TF-EXP
+
+            OPEN EXTEND TEST-FAIL-FILE
+            IF STR-TESTFAIL-STATUS = "35"
+             OPEN OUTPUT TEST-FAIL-FILE
+            END-IF
+
+            WRITE REC-TESTFAIL FROM STR-TF-HEADER
+            WRITE REC-TESTFAIL FROM STR-TF-IN
+            WRITE REC-TESTFAIL FROM STR-TF-OUT
+            WRITE REC-TESTFAIL FROM STR-TF-EXPECT
+
+            CLOSE TEST-FAIL-FILE.
+
            END PROGRAM DISPLAY-TEST-RESULTS.
 
       *    // Check whether two strings ARE EQUAL OR NOT
@@ -85,24 +143,32 @@
            DATA DIVISION.
             WORKING-STORAGE SECTION.
       *    Internal variables
-             01 I-ENCRYPT-RESULT           PIC 9 VALUE 1.
              01 I-CURR-TEST-RESULT         PIC 9 VALUE 1.
              01 I-DISPLAY-RESULT-OUTPUT    PIC 9 VALUE 1.
              01 I-CURR-TEST-NAME-LEN       PIC 99.
-             01 I-CURR-STR-LEN             PIC 999.
-             01 I-CURR-SHIFT-AMOUNT        PIC 99.
-             01 STR-CURR-TEST-INPUT        PIC X(100) VALUES SPACES.
+             COPY "strrec.cpy"
+               REPLACING STR-INPUT      BY STR-CURR-TEST-INPUT,
+                         I-INPUT-LEN    BY I-CURR-STR-LEN,
+                         I-SHIFT-AMOUNT BY I-CURR-SHIFT-AMOUNT,
+                         STR-OUTPUT     BY STR-CURR-TEST-OUTPUT.
              01 STR-CURR-TEST-EXPECT       PIC X(100) VALUES SPACES.
-             01 STR-CURR-TEST-OUTPUT       PIC X(100) VALUES SPACES.
              01 STR-CURR-TEST-NAME         PIC X(100) VALUES SPACES.
 
-
             LINKAGE SECTION.
       *    Return variable
-           PROCEDURE DIVISION.
-            
+             01 I-ENCRYPT-RESULT           PIC 9 VALUE 1.
+      *    Pass/fail tallies rolled up into the suite-wide summary
+             01 I-PASS-COUNT               PIC 99 VALUE 0.
+             01 I-FAIL-COUNT               PIC 99 VALUE 0.
+
+           PROCEDURE DIVISION
+            USING I-PASS-COUNT, I-FAIL-COUNT
+            RETURNING I-ENCRYPT-RESULT.
+
+            MOVE SPACES TO STR-CURR-TEST-INPUT, STR-CURR-TEST-OUTPUT.
+
       *    // An empty STRING
-            
+
             DISPLAY "*** TESTING 'ENCRYPT' ***"
             DISPLAY " "
 
@@ -159,17 +225,70 @@
 
             PERFORM TEST-RUN.
 
+      *    // A number string with digit rotation turned on
+            MOVE "1234567890" TO STR-CURR-TEST-INPUT.
+            MOVE "2345678901" TO STR-CURR-TEST-EXPECT.
+            MOVE 010 TO I-CURR-STR-LEN.
+            MOVE 01 TO I-CURR-SHIFT-AMOUNT.
+            MOVE "Y" TO C-DIGIT-MODE.
+            MOVE "Number string with digit rotation"
+               TO STR-CURR-TEST-NAME.
+            MOVE 34 TO I-CURR-TEST-NAME-LEN.
+
+            PERFORM TEST-RUN.
+
+            MOVE "N" TO C-DIGIT-MODE.
+
+      *    // A lowercase string with case normalization turned on
+            MOVE "abc" TO STR-CURR-TEST-INPUT.
+            MOVE "BCD" TO STR-CURR-TEST-EXPECT.
+            MOVE 003 TO I-CURR-STR-LEN.
+            MOVE 01 TO I-CURR-SHIFT-AMOUNT.
+            MOVE "Y" TO C-CASE-MODE.
+            MOVE "Lowercase string with case normalization"
+               TO STR-CURR-TEST-NAME.
+            MOVE 40 TO I-CURR-TEST-NAME-LEN.
+
+            PERFORM TEST-RUN.
+
+            MOVE "N" TO C-CASE-MODE.
+
       *    // A string of random punctuation
             MOVE "!@#$%^&*()/." TO STR-CURR-TEST-INPUT.
             MOVE "!@#$%^&*()/." TO STR-CURR-TEST-EXPECT.
             MOVE 012 TO I-CURR-STR-LEN.
             MOVE 01 TO I-CURR-SHIFT-AMOUNT.
-            MOVE "String of random punctuation" 
+            MOVE "String of random punctuation"
                TO STR-CURR-TEST-NAME.
             MOVE 28 TO I-CURR-TEST-NAME-LEN.
 
             PERFORM TEST-RUN.
 
+      *    // A punctuation string with punctuation rotation on
+            MOVE "!?." TO STR-CURR-TEST-INPUT.
+            MOVE """@/" TO STR-CURR-TEST-EXPECT.
+            MOVE 003 TO I-CURR-STR-LEN.
+            MOVE 01 TO I-CURR-SHIFT-AMOUNT.
+            MOVE "Y" TO C-PUNCT-MODE.
+            MOVE "Punctuation string with punctuation rotation"
+               TO STR-CURR-TEST-NAME.
+            MOVE 46 TO I-CURR-TEST-NAME-LEN.
+
+            PERFORM TEST-RUN.
+
+            MOVE "N" TO C-PUNCT-MODE.
+
+      *    // An out-of-range shift amount
+            MOVE "abc" TO STR-CURR-TEST-INPUT.
+            MOVE SPACES TO STR-CURR-TEST-EXPECT.
+            MOVE 003 TO I-CURR-STR-LEN.
+            MOVE 99 TO I-CURR-SHIFT-AMOUNT.
+            MOVE "Out-of-range shift amount is rejected"
+               TO STR-CURR-TEST-NAME.
+            MOVE 38 TO I-CURR-TEST-NAME-LEN.
+
+            PERFORM TEST-RUN.
+
       *    // Random sentence 1
             MOVE "Real eyes realize real lies" TO STR-CURR-TEST-INPUT.
             MOVE "Ylhs lflz ylhspgl ylhs splz" TO STR-CURR-TEST-EXPECT.
@@ -207,21 +326,32 @@
 
             PERFORM TEST-RUN.
 
-            EXIT PROGRAM.
+            EXIT PROGRAM RETURNING I-ENCRYPT-RESULT.
 
            TEST-RUN.
             CALL "ENCRYPT" USING
              BY REFERENCE STR-CURR-TEST-INPUT,
              BY CONTENT I-CURR-STR-LEN,
              BY CONTENT I-CURR-SHIFT-AMOUNT,
-             BY REFERENCE STR-CURR-TEST-OUTPUT.
-            
+             BY REFERENCE STR-CURR-TEST-OUTPUT,
+             BY CONTENT C-DIGIT-MODE,
+             BY REFERENCE I-RECONCILE-OK,
+             BY CONTENT C-CASE-MODE,
+             BY REFERENCE I-HAD-PASSTHROUGH,
+             BY REFERENCE I-HAD-WRAPAROUND,
+             BY REFERENCE I-SHIFT-STATUS,
+             BY CONTENT C-PUNCT-MODE.
+
             CALL "ASSERT-STR-EQUALS" USING
              BY REFERENCE STR-CURR-TEST-EXPECT,
              BY REFERENCE STR-CURR-TEST-OUTPUT,
              BY REFERENCE I-CURR-TEST-RESULT,
              RETURNING I-CURR-TEST-RESULT.
 
+            IF I-RECONCILE-FAILED
+             MOVE 0 TO I-CURR-TEST-RESULT
+            END-IF
+
             CALL "DISPLAY-TEST-RESULTS" USING
              BY REFERENCE STR-CURR-TEST-NAME,
              BY CONTENT I-CURR-TEST-NAME-LEN,
@@ -230,9 +360,16 @@
              BY REFERENCE STR-CURR-TEST-EXPECT,
              BY CONTENT I-CURR-STR-LEN,
              BY CONTENT I-CURR-TEST-RESULT.
-            
+
+            IF I-CURR-TEST-RESULT = 0
+             MOVE 0 TO I-ENCRYPT-RESULT
+             ADD 1 TO I-FAIL-COUNT
+            ELSE
+             ADD 1 TO I-PASS-COUNT
+            END-IF
+
             DISPLAY " "
-           
+
            EXIT.
 
            END PROGRAM TEST-ENCRYPT.
@@ -245,22 +382,30 @@
            DATA DIVISION.
             WORKING-STORAGE SECTION.
       *    Internal variables
-             01 I-ENCRYPT-RESULT           PIC 9 VALUE 1.
              01 I-CURR-TEST-RESULT         PIC 9 VALUE 1.
              01 I-DISPLAY-RESULT-OUTPUT    PIC 9 VALUE 1.
              01 I-CURR-TEST-NAME-LEN       PIC 99.
-             01 I-CURR-STR-LEN             PIC 999.
-             01 I-CURR-SHIFT-AMOUNT        PIC 99.
-             01 STR-CURR-TEST-INPUT        PIC X(100) VALUES SPACES.
+             COPY "strrec.cpy"
+               REPLACING STR-INPUT      BY STR-CURR-TEST-INPUT,
+                         I-INPUT-LEN    BY I-CURR-STR-LEN,
+                         I-SHIFT-AMOUNT BY I-CURR-SHIFT-AMOUNT,
+                         STR-OUTPUT     BY STR-CURR-TEST-OUTPUT.
              01 STR-CURR-TEST-EXPECT       PIC X(100) VALUES SPACES.
-             01 STR-CURR-TEST-OUTPUT       PIC X(100) VALUES SPACES.
              01 STR-CURR-TEST-NAME         PIC X(100) VALUES SPACES.
 
-
             LINKAGE SECTION.
       *    Return variable
-           PROCEDURE DIVISION.
-            
+             01 I-ENCRYPT-RESULT           PIC 9 VALUE 1.
+      *    Pass/fail tallies rolled up into the suite-wide summary
+             01 I-PASS-COUNT               PIC 99 VALUE 0.
+             01 I-FAIL-COUNT               PIC 99 VALUE 0.
+
+           PROCEDURE DIVISION
+            USING I-PASS-COUNT, I-FAIL-COUNT
+            RETURNING I-ENCRYPT-RESULT.
+
+            MOVE SPACES TO STR-CURR-TEST-INPUT, STR-CURR-TEST-OUTPUT.
+
             DISPLAY "*** TESTING 'DECRYPT' ***"
             DISPLAY " "
 
@@ -312,23 +457,62 @@
             MOVE "1234567" TO STR-CURR-TEST-EXPECT.
             MOVE 007 TO I-CURR-STR-LEN.
             MOVE 01 TO I-CURR-SHIFT-AMOUNT.
-            MOVE "Number string" 
+            MOVE "Number string"
                TO STR-CURR-TEST-NAME.
             MOVE 13 TO I-CURR-TEST-NAME-LEN.
 
             PERFORM TEST-RUN.
 
+      *    // A number string with digit rotation turned on
+            MOVE "2345678901" TO STR-CURR-TEST-INPUT.
+            MOVE "1234567890" TO STR-CURR-TEST-EXPECT.
+            MOVE 010 TO I-CURR-STR-LEN.
+            MOVE 01 TO I-CURR-SHIFT-AMOUNT.
+            MOVE "Y" TO C-DIGIT-MODE.
+            MOVE "Number string with digit rotation"
+               TO STR-CURR-TEST-NAME.
+            MOVE 34 TO I-CURR-TEST-NAME-LEN.
+
+            PERFORM TEST-RUN.
+
+            MOVE "N" TO C-DIGIT-MODE.
+
       *    // A string of random punctuation
             MOVE "!@#$%^&*()/." TO STR-CURR-TEST-INPUT.
             MOVE "!@#$%^&*()/." TO STR-CURR-TEST-EXPECT.
             MOVE 012 TO I-CURR-STR-LEN.
             MOVE 01 TO I-CURR-SHIFT-AMOUNT.
-            MOVE "String of random punctuation" 
+            MOVE "String of random punctuation"
                TO STR-CURR-TEST-NAME.
             MOVE 28 TO I-CURR-TEST-NAME-LEN.
 
             PERFORM TEST-RUN.
 
+      *    // A punctuation string with punctuation rotation on
+            MOVE """@/" TO STR-CURR-TEST-INPUT.
+            MOVE "!?." TO STR-CURR-TEST-EXPECT.
+            MOVE 003 TO I-CURR-STR-LEN.
+            MOVE 01 TO I-CURR-SHIFT-AMOUNT.
+            MOVE "Y" TO C-PUNCT-MODE.
+            MOVE "Punctuation string with punctuation rotation"
+               TO STR-CURR-TEST-NAME.
+            MOVE 46 TO I-CURR-TEST-NAME-LEN.
+
+            PERFORM TEST-RUN.
+
+            MOVE "N" TO C-PUNCT-MODE.
+
+      *    // An out-of-range shift amount
+            MOVE "abc" TO STR-CURR-TEST-INPUT.
+            MOVE SPACES TO STR-CURR-TEST-EXPECT.
+            MOVE 003 TO I-CURR-STR-LEN.
+            MOVE 99 TO I-CURR-SHIFT-AMOUNT.
+            MOVE "Out-of-range shift amount is rejected"
+               TO STR-CURR-TEST-NAME.
+            MOVE 38 TO I-CURR-TEST-NAME-LEN.
+
+            PERFORM TEST-RUN.
+
       *    // Random sentence 1
             MOVE "Ylhs lflz ylhspgl ylhs splz" TO STR-CURR-TEST-INPUT.
             MOVE "Real eyes realize real lies" TO STR-CURR-TEST-EXPECT.
@@ -366,15 +550,21 @@
 
             PERFORM TEST-RUN.
 
-            EXIT PROGRAM.
+            EXIT PROGRAM RETURNING I-ENCRYPT-RESULT.
 
            TEST-RUN.
             CALL "DECRYPT" USING
              BY REFERENCE STR-CURR-TEST-INPUT,
              BY CONTENT I-CURR-STR-LEN,
              BY CONTENT I-CURR-SHIFT-AMOUNT,
-             BY REFERENCE STR-CURR-TEST-OUTPUT.
-            
+             BY REFERENCE STR-CURR-TEST-OUTPUT,
+             BY CONTENT C-DIGIT-MODE,
+             BY CONTENT C-CASE-MODE,
+             BY REFERENCE I-HAD-PASSTHROUGH,
+             BY REFERENCE I-HAD-WRAPAROUND,
+             BY REFERENCE I-SHIFT-STATUS,
+             BY CONTENT C-PUNCT-MODE.
+
             CALL "ASSERT-STR-EQUALS" USING
              BY REFERENCE STR-CURR-TEST-EXPECT,
              BY REFERENCE STR-CURR-TEST-OUTPUT,
@@ -389,11 +579,18 @@
              BY REFERENCE STR-CURR-TEST-EXPECT,
              BY CONTENT I-CURR-STR-LEN,
              BY CONTENT I-CURR-TEST-RESULT.
-               
+
+             IF I-CURR-TEST-RESULT = 0
+              MOVE 0 TO I-ENCRYPT-RESULT
+              ADD 1 TO I-FAIL-COUNT
+             ELSE
+              ADD 1 TO I-PASS-COUNT
+             END-IF
+
              DISPLAY " "
 
              EXIT.
-           
+
            END PROGRAM TEST-DECRYPT.
 
       *    // Decrypt TEST
@@ -406,11 +603,23 @@
              01 STR-TEST-INPUT        PIC X(100).
              01 I-STR-LEN             PIC 999.
              01 I-MAX-SHIFT-AMOUNT    PIC 99.
+             01 STR-EXPECT-OUTPUT     PIC X(100)
+                VALUE "The revolution will not be televised".
+             01 STR-CRACK-OUTPUT      PIC X(100).
+             01 I-CRACK-SHIFT         PIC 99.
+             01 I-CRACK-CONFIDENCE    PIC 999.
 
             LINKAGE SECTION.
       *    Return variable
-           PROCEDURE DIVISION.
-            
+             01 I-SOLVE-RESULT        PIC 9 VALUE 1.
+      *    Pass/fail tallies rolled up into the suite-wide summary
+             01 I-PASS-COUNT          PIC 99 VALUE 0.
+             01 I-FAIL-COUNT          PIC 99 VALUE 0.
+
+           PROCEDURE DIVISION
+            USING I-PASS-COUNT, I-FAIL-COUNT
+            RETURNING I-SOLVE-RESULT.
+
             DISPLAY "*** TESTING 'SOLVE' ***"
             DISPLAY " "
 
@@ -420,27 +629,246 @@
             MOVE 36 TO I-STR-LEN.
             MOVE 26 TO I-MAX-SHIFT-AMOUNT.
 
-            CALL "SOLVE" USING 
+            CALL "SOLVE" USING
                BY REFERENCE STR-TEST-INPUT,
                BY CONTENT I-STR-LEN,
                BY CONTENT I-MAX-SHIFT-AMOUNT.
 
-            EXIT PROGRAM.
+      *    // Confirm the auto-crack agrees with the known plaintext
+            CALL "AUTO-CRACK" USING
+               STR-TEST-INPUT, I-STR-LEN,
+               I-CRACK-SHIFT, STR-CRACK-OUTPUT, I-CRACK-CONFIDENCE.
+
+            IF STR-CRACK-OUTPUT(1:I-STR-LEN)
+                  NOT = STR-EXPECT-OUTPUT(1:I-STR-LEN)
+             MOVE 0 TO I-SOLVE-RESULT
+             ADD 1 TO I-FAIL-COUNT
+            ELSE
+             ADD 1 TO I-PASS-COUNT
+            END-IF
+
+            DISPLAY "  - Auto-crack agreement: '",
+                    STR-CRACK-OUTPUT(1:I-STR-LEN), "'"
+
+            EXIT PROGRAM RETURNING I-SOLVE-RESULT.
            END PROGRAM TEST-SOLVE.
 
 
+      *    Exercises VIGENERE-SHIFT against the standard
+      *    ATTACKATDAWN/LEMON test vector
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. TEST-VIGENERE.
+
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 STR-TEST-INPUT     PIC X(100) VALUE "ATTACKATDAWN".
+             01 I-STR-LEN          PIC 999    VALUE 12.
+             01 STR-KEYWORD        PIC X(100) VALUE "LEMON".
+             01 I-KEYWORD-LEN      PIC 99     VALUE 5.
+             01 STR-EXPECT-OUTPUT  PIC X(100) VALUE "LXFOPVEFRNHR".
+             01 STR-TEST-OUTPUT    PIC X(100).
+
+            LINKAGE SECTION.
+      *    Return variable
+             01 I-VIGENERE-RESULT  PIC 9 VALUE 1.
+      *    Pass/fail tallies rolled up into the suite-wide summary
+             01 I-PASS-COUNT       PIC 99 VALUE 0.
+             01 I-FAIL-COUNT       PIC 99 VALUE 0.
+
+           PROCEDURE DIVISION
+            USING I-PASS-COUNT, I-FAIL-COUNT
+            RETURNING I-VIGENERE-RESULT.
+
+            DISPLAY "*** TESTING 'VIGENERE-SHIFT' ***"
+            DISPLAY " "
+
+            CALL "VIGENERE-SHIFT" USING
+               STR-TEST-INPUT, I-STR-LEN, STR-KEYWORD, I-KEYWORD-LEN,
+               STR-TEST-OUTPUT.
+
+            IF STR-TEST-OUTPUT(1:I-STR-LEN)
+                  NOT = STR-EXPECT-OUTPUT(1:I-STR-LEN)
+             MOVE 0 TO I-VIGENERE-RESULT
+             ADD 1 TO I-FAIL-COUNT
+            ELSE
+             ADD 1 TO I-PASS-COUNT
+            END-IF
+
+            DISPLAY "  - Vigenere ATTACKATDAWN/LEMON: '",
+                    STR-TEST-OUTPUT(1:I-STR-LEN), "'"
+
+            EXIT PROGRAM RETURNING I-VIGENERE-RESULT.
+           END PROGRAM TEST-VIGENERE.
+
+
+      *    Exercises LONG-MESSAGE-CIPHER's chunk-splitting round trip -
+      *    two full 100-byte chunks plus a short final chunk, encrypted
+      *    and then decrypted back to the original plaintext
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. TEST-LONG-MESSAGE.
+
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+      *    Internal variables
+             01 STR-TEST-INPUT     PIC X(100) OCCURS 10 TIMES.
+             01 STR-TEST-CIPHER    PIC X(100) OCCURS 10 TIMES.
+             01 STR-TEST-OUTPUT    PIC X(100) OCCURS 10 TIMES.
+             01 I-RECORD-COUNT     PIC 99     VALUE 3.
+             01 I-LAST-CHUNK-LEN   PIC 999    VALUE 11.
+             01 I-SHIFT-AMOUNT     PIC S99    VALUE 3.
+             01 C-DIGIT-MODE       PIC X(1)   VALUE "N".
+             01 C-PUNCT-MODE       PIC X(1)   VALUE "N".
+             01 C-CASE-MODE        PIC X(1)   VALUE "N".
+             01 C-ENCRYPT-MODE     PIC X(1)   VALUE "E".
+             01 C-DECRYPT-MODE     PIC X(1)   VALUE "D".
+             01 I-VERIFY-ITER      PIC 99.
+
+            LINKAGE SECTION.
+      *    Return variable
+             01 I-LONG-MESSAGE-RESULT PIC 9 VALUE 1.
+      *    Pass/fail tallies rolled up into the suite-wide summary
+             01 I-PASS-COUNT          PIC 99 VALUE 0.
+             01 I-FAIL-COUNT          PIC 99 VALUE 0.
+
+           PROCEDURE DIVISION
+            USING I-PASS-COUNT, I-FAIL-COUNT
+            RETURNING I-LONG-MESSAGE-RESULT.
+
+            DISPLAY "*** TESTING 'LONG-MESSAGE-CIPHER' ***"
+            DISPLAY " "
+
+            MOVE "The quick brown fox jumps over the lazy dog "
+                  & "twelve times while the sun sets slowly ov"
+               TO STR-TEST-INPUT(1).
+            MOVE "er the western hills, painting the sky in s"
+                  & "hades of orange and deep, brilliant purpl"
+               TO STR-TEST-INPUT(2).
+            MOVE "e as evening" TO STR-TEST-INPUT(3).
+
+            CALL "LONG-MESSAGE-CIPHER" USING
+               I-RECORD-COUNT, I-LAST-CHUNK-LEN, STR-TEST-INPUT,
+               I-SHIFT-AMOUNT, C-DIGIT-MODE, C-CASE-MODE,
+               C-ENCRYPT-MODE, STR-TEST-CIPHER, C-PUNCT-MODE.
+
+            CALL "LONG-MESSAGE-CIPHER" USING
+               I-RECORD-COUNT, I-LAST-CHUNK-LEN, STR-TEST-CIPHER,
+               I-SHIFT-AMOUNT, C-DIGIT-MODE, C-CASE-MODE,
+               C-DECRYPT-MODE, STR-TEST-OUTPUT, C-PUNCT-MODE.
+
+            PERFORM VARYING I-VERIFY-ITER FROM 1 BY 1
+                    UNTIL I-VERIFY-ITER > I-RECORD-COUNT
+             IF STR-TEST-OUTPUT(I-VERIFY-ITER)
+                   NOT = STR-TEST-INPUT(I-VERIFY-ITER)
+              MOVE 0 TO I-LONG-MESSAGE-RESULT
+             END-IF
+            END-PERFORM
+
+            IF I-LONG-MESSAGE-RESULT = 0
+             ADD 1 TO I-FAIL-COUNT
+            ELSE
+             ADD 1 TO I-PASS-COUNT
+            END-IF
+
+            DISPLAY "  - Long-message round trip chunk 1: '",
+                    STR-TEST-OUTPUT(1)(1:40), "'"
+            DISPLAY "  - Long-message round trip chunk 3: '",
+                    STR-TEST-OUTPUT(3)(1:I-LAST-CHUNK-LEN), "'"
+
+            EXIT PROGRAM RETURNING I-LONG-MESSAGE-RESULT.
+           END PROGRAM TEST-LONG-MESSAGE.
+
+
            IDENTIFICATION DIVISION.
             PROGRAM-ID. CAESAR-CIPHER-TEST-SUITE.
-           
-           PROCEDURE DIVISION.
 
-            CALL "TEST-ENCRYPT".
+           DATA DIVISION.
+            WORKING-STORAGE SECTION.
+             01 I-ENCRYPT-SUITE-RESULT PIC 9 VALUE 1.
+             01 I-DECRYPT-SUITE-RESULT PIC 9 VALUE 1.
+             01 I-SOLVE-SUITE-RESULT   PIC 9 VALUE 1.
+             01 I-VIGENERE-SUITE-RESULT PIC 9 VALUE 1.
+             01 I-LONG-MSG-SUITE-RESULT PIC 9 VALUE 1.
+
+      *    Per-program pass/fail tallies, rolled up below into the
+      *    one suite-wide summary
+             01 I-ENCRYPT-PASS-COUNT   PIC 99 VALUE 0.
+             01 I-ENCRYPT-FAIL-COUNT   PIC 99 VALUE 0.
+             01 I-DECRYPT-PASS-COUNT   PIC 99 VALUE 0.
+             01 I-DECRYPT-FAIL-COUNT   PIC 99 VALUE 0.
+             01 I-SOLVE-PASS-COUNT     PIC 99 VALUE 0.
+             01 I-SOLVE-FAIL-COUNT     PIC 99 VALUE 0.
+             01 I-VIGENERE-PASS-COUNT  PIC 99 VALUE 0.
+             01 I-VIGENERE-FAIL-COUNT  PIC 99 VALUE 0.
+             01 I-LONG-MSG-PASS-COUNT  PIC 99 VALUE 0.
+             01 I-LONG-MSG-FAIL-COUNT  PIC 99 VALUE 0.
+             01 I-TOTAL-PASS-COUNT     PIC 999 VALUE 0.
+             01 I-TOTAL-FAIL-COUNT     PIC 999 VALUE 0.
+
+            LINKAGE SECTION.
+      *    Return variable
+             01 I-SUITE-RESULT         PIC 9 VALUE 1.
+
+           PROCEDURE DIVISION RETURNING I-SUITE-RESULT.
+
+      *    TEST-ENCRYPT/TEST-DECRYPT/TEST-SOLVE drive the real
+      *    ENCRYPT/DECRYPT/SOLVE with synthetic fixture data; keep
+      *    that noise out of the production CIPHERLOG audit trail
+      *    for the whole suite run, then restore normal logging
+            DISPLAY "CIPHERLOG_SUPPRESS" UPON ENVIRONMENT-NAME
+            DISPLAY "Y" UPON ENVIRONMENT-VALUE
+
+            CALL "TEST-ENCRYPT"
+                USING I-ENCRYPT-PASS-COUNT, I-ENCRYPT-FAIL-COUNT
+                RETURNING I-ENCRYPT-SUITE-RESULT.
             DISPLAY " ".
-            CALL "TEST-DECRYPT".
+            CALL "TEST-DECRYPT"
+                USING I-DECRYPT-PASS-COUNT, I-DECRYPT-FAIL-COUNT
+                RETURNING I-DECRYPT-SUITE-RESULT.
             DISPLAY " ".
             CALL "TEST-SOLVE"
+                USING I-SOLVE-PASS-COUNT, I-SOLVE-FAIL-COUNT
+                RETURNING I-SOLVE-SUITE-RESULT.
+            DISPLAY " ".
+            CALL "TEST-VIGENERE"
+                USING I-VIGENERE-PASS-COUNT, I-VIGENERE-FAIL-COUNT
+                RETURNING I-VIGENERE-SUITE-RESULT.
+            DISPLAY " ".
+            CALL "TEST-LONG-MESSAGE"
+                USING I-LONG-MSG-PASS-COUNT, I-LONG-MSG-FAIL-COUNT
+                RETURNING I-LONG-MSG-SUITE-RESULT.
+
+            DISPLAY "CIPHERLOG_SUPPRESS" UPON ENVIRONMENT-NAME
+            DISPLAY "N" UPON ENVIRONMENT-VALUE
+
+            IF I-ENCRYPT-SUITE-RESULT = 0
+                OR I-DECRYPT-SUITE-RESULT = 0
+                OR I-SOLVE-SUITE-RESULT = 0
+                OR I-VIGENERE-SUITE-RESULT = 0
+                OR I-LONG-MSG-SUITE-RESULT = 0
+             MOVE 0 TO I-SUITE-RESULT
+            END-IF
 
-            EXIT PROGRAM.
+            COMPUTE I-TOTAL-PASS-COUNT =
+                I-ENCRYPT-PASS-COUNT + I-DECRYPT-PASS-COUNT
+                    + I-SOLVE-PASS-COUNT + I-VIGENERE-PASS-COUNT
+                    + I-LONG-MSG-PASS-COUNT
+            COMPUTE I-TOTAL-FAIL-COUNT =
+                I-ENCRYPT-FAIL-COUNT + I-DECRYPT-FAIL-COUNT
+                    + I-SOLVE-FAIL-COUNT + I-VIGENERE-FAIL-COUNT
+                    + I-LONG-MSG-FAIL-COUNT
+
+            DISPLAY "*** TEST SUITE SUMMARY ***"
+            DISPLAY "  - TOTAL PASSED: ", I-TOTAL-PASS-COUNT
+            DISPLAY "  - TOTAL FAILED: ", I-TOTAL-FAIL-COUNT
+
+            IF I-SUITE-RESULT = 0
+             DISPLAY "  - OVERALL: FAILED"
+            ELSE
+             DISPLAY "  - OVERALL: PASSED"
+            END-IF
+
+            EXIT PROGRAM RETURNING I-SUITE-RESULT.
 
            END PROGRAM CAESAR-CIPHER-TEST-SUITE.
 
